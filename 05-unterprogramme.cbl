@@ -8,8 +8,12 @@
        WORKING-STORAGE SECTION.
        01  Num1                 PIC 9 VALUE 5.
        01  Num2                 PIC 9 VALUE 4.
-       01  Sum1                 PIC 99.
+       01  Sum1                 PIC 9.
+       01  SumStatus            PIC X.
        PROCEDURE DIVISION.
-           CALL 'GETSUM' USING Num1, Num2, Sum1.
+           CALL 'GETSUM' USING Num1, Num2, Sum1, SumStatus.
            DISPLAY Num1 " + " Num2 " = " Sum1.
+           IF SumStatus = "O"
+               DISPLAY "Sum Overflowed"
+           END-IF.
            STOP RUN.
