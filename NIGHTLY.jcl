@@ -0,0 +1,18 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* STUDENT FILE SORT/MERGE, THEN INVENTORY LOW-STOCK REPORT.
+//* INVRPT STEP ONLY RUNS IF STUDSRT ENDED WITH CONDITION CODE 0.
+//*
+//STUDSRT  EXEC PGM=COBOLT17
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//INVRPT   EXEC PGM=COBOLT15,COND=(0,NE,STUDSRT)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//* DRIVE THE MENU: RUN THE LOW STOCK REPORT, THEN QUIT.
+//SYSIN    DD *
+2
+0
+/*
