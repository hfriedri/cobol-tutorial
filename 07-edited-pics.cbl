@@ -11,7 +11,19 @@
        01  NoZPlusC             PIC ZZ,ZZZ,ZZ9.99.
        01  Dollar               PIC $$,$$$,$$9.99.
        01  BDay                 PIC 9(8) VALUE 30011986.
+       01  BDayParts REDEFINES BDay.
+               02  BDayDay      PIC 99.
+               02  BDayMonth    PIC 99.
+               02  BDayYear     PIC 9999.
        01  ADate                PIC 99/99/9999.
+       01  ValidDateFlag        PIC X VALUE 'Y'.
+       01  DaysInMonth          PIC 99.
+       01  BDay2Digit           PIC 9(6) VALUE 300186.
+       01  BDay2DigitParts REDEFINES BDay2Digit.
+               02  BDay2DigitDay    PIC 99.
+               02  BDay2DigitMonth  PIC 99.
+               02  BDay2DigitYY     PIC 99.
+       01  CenturyWindowCutoff  PIC 99 VALUE 30.
        PROCEDURE DIVISION.
            DISPLAY "StartNum     : " StartNum
            DISPLAY "BDay         : " BDay
@@ -21,6 +33,44 @@
            DISPLAY "NoZPlusC     : " NoZPlusC
            MOVE StartNum TO Dollar
            DISPLAY "Dollar       : " NoZPlusC
-           MOVE BDay TO ADate
-           DISPLAY "ADate        : " ADate
+           PERFORM WindowBDayCentury.
+           PERFORM ValidateBDay.
+           IF ValidDateFlag = 'Y'
+               MOVE BDay TO ADate
+               DISPLAY "ADate        : " ADate
+           ELSE
+               DISPLAY "ADate        : *** INVALID BIRTH DATE ***"
+           END-IF.
            STOP RUN.
+       ValidateBDay.
+           MOVE 'Y' TO ValidDateFlag.
+           IF BDayMonth < 1 OR BDayMonth > 12
+               MOVE 'N' TO ValidDateFlag
+           ELSE
+               EVALUATE BDayMonth
+                   WHEN 4  WHEN 6  WHEN 9  WHEN 11
+                       MOVE 30 TO DaysInMonth
+                   WHEN 2
+                       IF (FUNCTION MOD(BDayYear, 4) = 0 AND
+                               FUNCTION MOD(BDayYear, 100) NOT = 0)
+                               OR FUNCTION MOD(BDayYear, 400) = 0
+                           MOVE 29 TO DaysInMonth
+                       ELSE
+                           MOVE 28 TO DaysInMonth
+                       END-IF
+                   WHEN OTHER
+                       MOVE 31 TO DaysInMonth
+               END-EVALUATE
+               IF BDayDay < 1 OR BDayDay > DaysInMonth
+                   MOVE 'N' TO ValidDateFlag
+               END-IF
+           END-IF.
+       WindowBDayCentury.
+           MOVE BDay2DigitDay TO BDayDay.
+           MOVE BDay2DigitMonth TO BDayMonth.
+           IF BDay2DigitYY >= CenturyWindowCutoff
+               COMPUTE BDayYear = 1900 + BDay2DigitYY
+           ELSE
+               COMPUTE BDayYear = 2000 + BDay2DigitYY
+           END-IF.
+           DISPLAY "BDay (windowed from " BDay2Digit "): " BDay.
