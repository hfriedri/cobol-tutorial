@@ -6,8 +6,12 @@
        LINKAGE SECTION.
        01  LNum1        PIC 9.
        01  LNum2        PIC 9.
-       01  LSum1        PIC 99.
-       PROCEDURE DIVISION USING LNum1, LNum2, LSum1.
-           COMPUTE LSum1 = LNum1 + LNum2.
+       01  LSum1        PIC 9.
+       01  LStatus      PIC X.
+       PROCEDURE DIVISION USING LNum1, LNum2, LSum1, LStatus.
+           MOVE SPACE TO LStatus.
+           COMPUTE LSum1 = LNum1 + LNum2
+               ON SIZE ERROR MOVE "O" TO LStatus
+           END-COMPUTE.
            DISPLAY "In Unterprogramm GETSUM".
        EXIT PROGRAM.
