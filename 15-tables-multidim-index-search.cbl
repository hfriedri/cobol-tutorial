@@ -2,7 +2,18 @@
        PROGRAM-ID. coboltut15.
        AUTHOR. Henning Friedrich.
        DATE-WRITTEN. October 11st 2021
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT InventoryFile ASSIGN TO "inventory.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  InventoryFile.
+       01  InventoryData.
+               02  InvProdName         PIC X(10).
+               02  InvSizeType         PIC A.
+               02  InvQuantity         PIC 9(5).
        WORKING-STORAGE SECTION.
        01  Table1.
                02  Friend              PIC X(15) OCCURS 4 TIMES.
@@ -11,11 +22,44 @@
                     03  FName          PIC X(15).
                     03  LName          PIC X(15).
        01  OrderTable.
-               02  Product             OCCURS 2 TIMES INDEXED BY I.
+               02  ProductCount        PIC 9(2) VALUE 0.
+               02  Product             OCCURS 1 TO 50 TIMES
+                                        DEPENDING ON ProductCount
+                                        ASCENDING KEY IS ProdName
+                                        INDEXED BY I.
                     03  ProdName       PIC X(10).
-                    03  ProdSize       OCCURS 3 TIMES INDEXED BY J.
+                    03  SizeCount      PIC 9(2) VALUE 0.
+                    03  ProdSize       OCCURS 1 TO 10 TIMES
+                                        DEPENDING ON SizeCount
+                                        INDEXED BY J.
                          04  SizeType  PIC A.
+                         04  Quantity  PIC 9(5) VALUE 0.
+       01  EndOfFileFlag               PIC X VALUE 'N'.
+       01  LowStockThreshold           PIC 9(5) VALUE 10.
+       01  Choice                      PIC 9.
+       01  StayOpen                    PIC X VALUE 'Y'.
+       01  SearchText                  PIC X(10).
+       01  MatchCount                  PIC 99 VALUE 0.
        PROCEDURE DIVISION.
+           PERFORM SetupDemoData.
+           PERFORM UNTIL StayOpen = 'N'
+               DISPLAY " "
+               DISPLAY "INVENTORY REPORTS"
+               DISPLAY "1: List All Sizes In Stock"
+               DISPLAY "2: Low Stock Report"
+               DISPLAY "3: Search Products by Partial Name"
+               DISPLAY "0: Quit"
+               DISPLAY ": " WITH NO ADVANCING
+               ACCEPT Choice
+               EVALUATE Choice
+                   WHEN 1 PERFORM AllSizesReport
+                   WHEN 2 PERFORM LowStockReport
+                   WHEN 3 PERFORM PartialNameSearch
+                   WHEN OTHER MOVE 'N' TO StayOpen
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+       SetupDemoData.
            MOVE "Joy" TO Friend(1).
            MOVE "Willow" TO Friend(2).
            MOVE "Ivy" TO Friend(3).
@@ -28,32 +72,104 @@
            MOVE "Smith" TO LName(2).
            DISPLAY "CustName1 : " CustName(1).
            DISPLAY "CustTable : " CustTable.
+           MOVE 1 TO ProductCount.
            SET I J TO 1.
-           MOVE "Blue Shirt" TO Product(I).
+           MOVE "Blue Shirt" TO ProdName(I).
+           MOVE 2 TO SizeCount(I).
            MOVE "S" TO ProdSize(I,J).
            SET J UP BY 1.
            MOVE "M" TO ProdSize(I,J).
-           PERFORM GetProduct VARYING I FROM 1 BY 1 UNTIL I>2.
+           PERFORM GetProduct
+               VARYING I FROM 1 BY 1 UNTIL I > ProductCount.
            PERFORM LookUp.
-           SET J DOWN BY 1.
-           MOVE "Blue ShirtSMLRed Shirt SML" TO OrderTable.
-           PERFORM GetProduct VARYING I FROM 1 BY 1 UNTIL I>2.
+           MOVE 2 TO ProductCount.
+           SET I TO 2.
+           MOVE "Red Shirt" TO ProdName(I).
+           MOVE 3 TO SizeCount(I).
+           SET J TO 1.
+           MOVE "S" TO ProdSize(I,J).
+           SET J UP BY 1.
+           MOVE "M" TO ProdSize(I,J).
+           SET J UP BY 1.
+           MOVE "L" TO ProdSize(I,J).
+           PERFORM GetProduct
+               VARYING I FROM 1 BY 1 UNTIL I > ProductCount.
            PERFORM LookUp.
-           STOP RUN.
+           PERFORM LoadInventory.
        GetProduct.
-           DISPLAY Product(I).
-           PERFORM GetSizes VARYING J FROM I BY 1 UNTIL J>3.
+           DISPLAY ProdName(I).
+           PERFORM GetSizes
+               VARYING J FROM 1 BY 1 UNTIL J > SizeCount(I).
        GetSizes.
            DISPLAY ProdSize(I,J).
        LookUp.
-           SET I TO 1.
-           SEARCH Product
+           SEARCH ALL Product
                AT END DISPLAY "Blue Shirt Not Found"
                WHEN ProdName(I) = "Blue Shirt"
                    DISPLAY "Blue Shirt Found in : " I
            END-SEARCH.
-           SEARCH Product
+           SEARCH ALL Product
                AT END DISPLAY "Red Shirt Not Found"
                WHEN ProdName(I) = "Red Shirt"
                    DISPLAY "Red Shirt Found in : " I
            END-SEARCH.
+       LoadInventory.
+           MOVE 'N' TO EndOfFileFlag.
+           OPEN INPUT InventoryFile.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ InventoryFile
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N'
+                   PERFORM ApplyInventoryRecord
+               END-IF
+           END-PERFORM.
+           CLOSE InventoryFile.
+       ApplyInventoryRecord.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ProductCount
+               IF ProdName(I) = InvProdName
+                   PERFORM VARYING J FROM 1 BY 1
+                           UNTIL J > SizeCount(I)
+                       IF SizeType(I,J) = InvSizeType
+                           MOVE InvQuantity TO Quantity(I,J)
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+       AllSizesReport.
+           DISPLAY " "
+           DISPLAY "ALL SIZES IN STOCK"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ProductCount
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > SizeCount(I)
+                   DISPLAY ProdName(I) " " SizeType(I,J)
+                       " - On Hand : " Quantity(I,J)
+               END-PERFORM
+           END-PERFORM.
+       LowStockReport.
+           DISPLAY " "
+           DISPLAY "LOW STOCK REPORT (below "
+               LowStockThreshold " units)"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ProductCount
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > SizeCount(I)
+                   IF Quantity(I,J) < LowStockThreshold
+                       DISPLAY ProdName(I) " " SizeType(I,J)
+                           " - On Hand : " Quantity(I,J)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+       PartialNameSearch.
+           DISPLAY " "
+           DISPLAY "Enter Partial Product Name : " WITH NO ADVANCING.
+           ACCEPT SearchText.
+           IF FUNCTION TRIM(SearchText) = SPACES
+               DISPLAY "Search Text Cannot Be Blank"
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > ProductCount
+                   MOVE 0 TO MatchCount
+                   INSPECT ProdName(I) TALLYING MatchCount
+                       FOR ALL FUNCTION TRIM(SearchText)
+                   IF MatchCount > 0
+                       DISPLAY ProdName(I)
+                   END-IF
+               END-PERFORM
+           END-IF.
