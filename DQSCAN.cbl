@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DQSCAN.
+       AUTHOR. Henning Friedrich.
+       DATE-WRITTEN. October 27st 2021
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CustomerFile ASSIGN TO "customer.txt"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS IDNum
+                  ALTERNATE RECORD KEY IS LastName
+                      WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CustomerFile.
+       01  CustomerData.
+               02  IDNum              PIC 9(6).
+               02  FirstName          PIC X(15).
+               02  LastName           PIC X(15).
+               02  TaxID              PIC 9(9).
+               02  CustAddress.
+                   03  StreetNumber   PIC X(6).
+                   03  StreetName     PIC X(20).
+                   03  City           PIC X(15).
+               02  DateOfBirth.
+                   03  MOB            PIC 99.
+                   03  DOB            PIC 99.
+                   03  YOB            PIC 9(4).
+               02  LastActivityDate.
+                   03  LastActMonth   PIC 99.
+                   03  LastActDay     PIC 99.
+                   03  LastActYear    PIC 9(4).
+               02  Balance            PIC S9(7)V99 VALUE ZEROS.
+               02  CreditLimit        PIC S9(7)V99 VALUE ZEROS.
+               02  RecStatus          PIC X VALUE SPACE.
+                   88  RecordActive   VALUE SPACE.
+                   88  RecordDeleted  VALUE 'D'.
+       WORKING-STORAGE SECTION.
+       01  EndOfFileFlag              PIC X VALUE 'N'.
+       01  ScannedCount               PIC 9(6) VALUE 0.
+       01  SuspectCount               PIC 9(6) VALUE 0.
+       01  TrimmedFirstName           PIC X(15).
+       01  TrimmedLastName            PIC X(15).
+       01  TrimmedLen                 PIC 99.
+       01  NumSpaces                  PIC 99 VALUE 0.
+       01  NumNonAlpha                PIC 99 VALUE 0.
+       01  NameCharIdx                PIC 99.
+       01  SuspectFlag                PIC X VALUE 'N'.
+       01  SuspectReason              PIC X(40).
+       PROCEDURE DIVISION.
+       Mainline.
+           OPEN INPUT CustomerFile.
+           MOVE ZEROS TO IDNum.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO EndOfFileFlag
+           END-START.
+           DISPLAY "CUSTOMER NAME DATA-QUALITY SCAN"
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N' AND RecordActive
+                   ADD 1 TO ScannedCount
+                   PERFORM ScanCustomerName
+               END-IF
+           END-PERFORM.
+           CLOSE CustomerFile.
+           DISPLAY " "
+           DISPLAY "Records Scanned  : " ScannedCount.
+           DISPLAY "Suspect Records  : " SuspectCount.
+           STOP RUN.
+       ScanCustomerName.
+           MOVE 'N' TO SuspectFlag.
+           MOVE SPACES TO SuspectReason.
+           IF FirstName = SPACES OR LastName = SPACES
+               MOVE 'Y' TO SuspectFlag
+               STRING "name field all blank" DELIMITED BY SIZE
+                   INTO SuspectReason
+               END-STRING
+           ELSE
+               MOVE 0 TO NumSpaces
+               MOVE FUNCTION TRIM(FirstName) TO TrimmedFirstName
+               COMPUTE TrimmedLen =
+                   FUNCTION LENGTH(FUNCTION TRIM(FirstName))
+               IF TrimmedLen > 0
+                   INSPECT TrimmedFirstName(1:TrimmedLen)
+                       TALLYING NumSpaces FOR ALL SPACE
+               END-IF
+               MOVE FUNCTION TRIM(LastName) TO TrimmedLastName
+               COMPUTE TrimmedLen =
+                   FUNCTION LENGTH(FUNCTION TRIM(LastName))
+               IF TrimmedLen > 0
+                   INSPECT TrimmedLastName(1:TrimmedLen)
+                       TALLYING NumSpaces FOR ALL SPACE
+               END-IF
+               IF NumSpaces > 0
+                   MOVE 'Y' TO SuspectFlag
+                   STRING "embedded space in name" DELIMITED BY SIZE
+                       INTO SuspectReason
+                   END-STRING
+               END-IF
+               MOVE 0 TO NumNonAlpha
+               PERFORM VARYING NameCharIdx FROM 1 BY 1
+                   UNTIL NameCharIdx > LENGTH OF FirstName
+                   IF FirstName(NameCharIdx:1) NOT ALPHABETIC
+                       ADD 1 TO NumNonAlpha
+                   END-IF
+               END-PERFORM
+               PERFORM VARYING NameCharIdx FROM 1 BY 1
+                   UNTIL NameCharIdx > LENGTH OF LastName
+                   IF LastName(NameCharIdx:1) NOT ALPHABETIC
+                       ADD 1 TO NumNonAlpha
+                   END-IF
+               END-PERFORM
+               IF NumNonAlpha > 0
+                   MOVE 'Y' TO SuspectFlag
+                   STRING "non-alphabetic character in name"
+                       DELIMITED BY SIZE INTO SuspectReason
+                   END-STRING
+               END-IF
+           END-IF.
+           IF SuspectFlag = 'Y'
+               ADD 1 TO SuspectCount
+               DISPLAY "ID " IDNum " " FirstName " " LastName
+                   " - " SuspectReason
+           END-IF.
