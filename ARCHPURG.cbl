@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHPURG.
+       AUTHOR. Henning Friedrich.
+       DATE-WRITTEN. November 10st 2021
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CustomerFile ASSIGN TO "customer.txt"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS IDNum
+                  ALTERNATE RECORD KEY IS LastName
+                      WITH DUPLICATES.
+              SELECT ArchiveFile ASSIGN TO "custarchive.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CustomerFile.
+       01  CustomerData.
+               02  IDNum              PIC 9(6).
+               02  FirstName          PIC X(15).
+               02  LastName           PIC X(15).
+               02  TaxID              PIC 9(9).
+               02  CustAddress.
+                   03  StreetNumber   PIC X(6).
+                   03  StreetName     PIC X(20).
+                   03  City           PIC X(15).
+               02  DateOfBirth.
+                   03  MOB            PIC 99.
+                   03  DOB            PIC 99.
+                   03  YOB            PIC 9(4).
+               02  LastActivityDate.
+                   03  LastActMonth   PIC 99.
+                   03  LastActDay     PIC 99.
+                   03  LastActYear    PIC 9(4).
+               02  Balance            PIC S9(7)V99 VALUE ZEROS.
+               02  CreditLimit        PIC S9(7)V99 VALUE ZEROS.
+               02  RecStatus          PIC X VALUE SPACE.
+                   88  RecordActive   VALUE SPACE.
+                   88  RecordDeleted  VALUE 'D'.
+       FD  ArchiveFile.
+       01  ArchiveData.
+               02  ArchIDNum          PIC 9(6).
+               02  ArchFirstName      PIC X(15).
+               02  ArchLastName       PIC X(15).
+               02  ArchTaxID          PIC 9(9).
+               02  ArchCustAddress.
+                   03  ArchStreetNumber PIC X(6).
+                   03  ArchStreetName PIC X(20).
+                   03  ArchCity       PIC X(15).
+               02  ArchDateOfBirth.
+                   03  ArchMOB        PIC 99.
+                   03  ArchDOB        PIC 99.
+                   03  ArchYOB        PIC 9(4).
+               02  ArchLastActivityDate.
+                   03  ArchLastActMonth PIC 99.
+                   03  ArchLastActDay PIC 99.
+                   03  ArchLastActYear PIC 9(4).
+               02  ArchBalance        PIC S9(7)V99.
+               02  ArchCreditLimit    PIC S9(7)V99.
+       WORKING-STORAGE SECTION.
+       01  EndOfFileFlag              PIC X VALUE 'N'.
+       01  RetentionYears             PIC 99 VALUE 3.
+       01  YearsInactive              PIC 99.
+       01  ArchivedCount              PIC 9(6) VALUE 0.
+       01  ScannedCount               PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+       Mainline.
+           DISPLAY "YEAR-END CUSTOMERFILE ARCHIVE AND PURGE".
+           DISPLAY "Retention Period (Years) : " RetentionYears.
+           OPEN I-O CustomerFile.
+           OPEN EXTEND ArchiveFile.
+           MOVE ZEROS TO IDNum.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO EndOfFileFlag
+           END-START.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N'
+                   ADD 1 TO ScannedCount
+                   IF RecordActive
+                       PERFORM EvaluateForArchive
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CLOSE CustomerFile.
+           CLOSE ArchiveFile.
+           DISPLAY "Records Scanned  : " ScannedCount
+           DISPLAY "Records Archived : " ArchivedCount
+           DISPLAY "END OF ARCHIVE AND PURGE".
+           STOP RUN.
+       EvaluateForArchive.
+           CALL 'GETAGE' USING LastActMonth, LastActDay, LastActYear,
+               YearsInactive.
+           IF YearsInactive >= RetentionYears
+               PERFORM WriteArchiveRecord
+               DELETE CustomerFile RECORD
+                   INVALID KEY
+                       DISPLAY "WARNING: ID " IDNum
+                           " could not be purged"
+               END-DELETE
+           END-IF.
+       WriteArchiveRecord.
+           MOVE IDNum TO ArchIDNum.
+           MOVE FirstName TO ArchFirstName.
+           MOVE LastName TO ArchLastName.
+           MOVE TaxID TO ArchTaxID.
+           MOVE CustAddress TO ArchCustAddress.
+           MOVE DateOfBirth TO ArchDateOfBirth.
+           MOVE LastActivityDate TO ArchLastActivityDate.
+           MOVE Balance TO ArchBalance.
+           MOVE CreditLimit TO ArchCreditLimit.
+           WRITE ArchiveData.
+           ADD 1 TO ArchivedCount.
