@@ -12,13 +12,13 @@
        FILE SECTION.
        FD CustomerFile.
        01  CustomerData.
-               02  IDNum              PIC 9(8).
+               02  IDNum              PIC 9(6).
                02  CustName.
                     03  FirstName     PIC X(15).
                     03  LastName      PIC X(15).
        WORKING-STORAGE SECTION.
        01  WSCustomer.
-               02  WSIDNum            PIC 9(8).
+               02  WSIDNum            PIC 9(6).
                02  WSCustName.
                     03  WSFirstName   PIC X(15).
                     03  WSLastName    PIC X(15).
