@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GETMAX.
+       AUTHOR. Henning Friedrich.
+       DATE-WRITTEN. October 13st 2021.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  LIdx                PIC 9(3).
+       LINKAGE SECTION.
+       01  LCount               PIC 9(3).
+       01  LAmountTable.
+               02  LAmount      PIC 9(7)V99
+                                OCCURS 1 TO 999 TIMES
+                                DEPENDING ON LCount.
+       01  LMax                 PIC 9(7)V99.
+       PROCEDURE DIVISION USING LCount, LAmountTable, LMax.
+           MOVE 0 TO LMax.
+           PERFORM VARYING LIdx FROM 1 BY 1 UNTIL LIdx > LCount
+               IF LAmount(LIdx) > LMax
+                   MOVE LAmount(LIdx) TO LMax
+               END-IF
+           END-PERFORM.
+           DISPLAY "In Unterprogramm GETMAX".
+       EXIT PROGRAM.
