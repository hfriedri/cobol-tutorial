@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GETAGE.
+       AUTHOR. Henning Friedrich.
+       DATE-WRITTEN. October 19st 2021.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  TodayDate.
+               02  TodayYear    PIC 9(4).
+               02  TodayMonth   PIC 99.
+               02  TodayDay     PIC 99.
+       LINKAGE SECTION.
+       01  LMOB                 PIC 99.
+       01  LDOB                 PIC 99.
+       01  LYOB                 PIC 9(4).
+       01  LAge                 PIC 99.
+       PROCEDURE DIVISION USING LMOB, LDOB, LYOB, LAge.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TodayDate.
+           COMPUTE LAge = TodayYear - LYOB.
+           IF TodayMonth < LMOB
+               OR (TodayMonth = LMOB AND TodayDay < LDOB)
+               SUBTRACT 1 FROM LAge
+           END-IF.
+           EXIT PROGRAM.
