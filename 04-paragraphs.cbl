@@ -9,6 +9,9 @@
        WORKING-STORAGE SECTION.
        01  TestNumber           PIC X.
                88 ANumber       VALUE "0" THRU "9".
+               88 AbendSignal   VALUE "X" "x".
+       01  FailingParagraph     PIC X(10) VALUE SPACES.
+       01  ErrorCode            PIC 99 VALUE 0.
        PROCEDURE DIVISION.
        SubOne.
               DISPLAY "In Paragraph 1"
@@ -17,7 +20,12 @@
               PERFORM SubFour 2 TIMES
               ACCEPT TestNumber
               PERFORM SubFive UNTIL NOT ANumber
-              STOP RUN.
+              IF AbendSignal
+                     MOVE "SUBONE" TO FailingParagraph
+                     MOVE 99 TO ErrorCode
+                     PERFORM AbendHandler
+              END-IF
+              STOP RUN RETURNING 0.
        SubThree.
               DISPLAY "In Paragraph 3".
        SubTwo.
@@ -29,3 +37,7 @@
        SubFive.
               DISPLAY "In Paragraph 5".
               ACCEPT TestNumber.
+       AbendHandler.
+              DISPLAY "ABEND in paragraph : " FailingParagraph
+              DISPLAY "Exit Code          : " ErrorCode
+              STOP RUN RETURNING ErrorCode.
