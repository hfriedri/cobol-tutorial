@@ -0,0 +1,315 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNAPPLY.
+       AUTHOR. Henning Friedrich.
+       DATE-WRITTEN. October 25st 2021
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT TransactionFile ASSIGN TO "txnlog.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS IS SEQUENTIAL.
+              SELECT CustomerFile ASSIGN TO "customer.txt"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS IDNum
+                  ALTERNATE RECORD KEY IS LastName
+                      WITH DUPLICATES.
+              SELECT RejectFile ASSIGN TO "txnapply-reject.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT AuditFile ASSIGN TO "audit.log"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TransactionFile.
+       01  TransRecord.
+               02  TransAction            PIC X(6).
+               02  TransIDNum             PIC 9(6).
+               02  TransFirstName         PIC X(15).
+               02  TransLastName          PIC X(15).
+               02  TransTaxID             PIC 9(9).
+               02  TransCustAddress.
+                   03  TransStreetNumber  PIC X(6).
+                   03  TransStreetName    PIC X(20).
+                   03  TransCity          PIC X(15).
+               02  TransDateOfBirth.
+                   03  TransMOB           PIC 99.
+                   03  TransDOB           PIC 99.
+                   03  TransYOB           PIC 9(4).
+               02  TransReasonCode        PIC X(20).
+       FD  CustomerFile.
+       01  CustomerData.
+               02  IDNum              PIC 9(6).
+               02  FirstName          PIC X(15).
+               02  LastName           PIC X(15).
+               02  TaxID              PIC 9(9).
+               02  CustAddress.
+                   03  StreetNumber   PIC X(6).
+                   03  StreetName     PIC X(20).
+                   03  City           PIC X(15).
+               02  DateOfBirth.
+                   03  MOB            PIC 99.
+                   03  DOB            PIC 99.
+                   03  YOB            PIC 9(4).
+               02  LastActivityDate.
+                   03  LastActMonth   PIC 99.
+                   03  LastActDay     PIC 99.
+                   03  LastActYear    PIC 9(4).
+               02  Balance            PIC S9(7)V99 VALUE ZEROS.
+               02  CreditLimit        PIC S9(7)V99 VALUE ZEROS.
+               02  RecStatus          PIC X VALUE SPACE.
+                   88  RecordActive   VALUE SPACE.
+                   88  RecordDeleted  VALUE 'D'.
+       FD  RejectFile.
+       01  RejectLine                 PIC X(60).
+       FD  AuditFile.
+       01  AuditRecord.
+               02  AuditTimestamp         PIC X(21).
+               02  AuditOperation         PIC X(10).
+               02  AuditIDNum             PIC 9(6).
+               02  AuditBeforeFirstName   PIC X(15).
+               02  AuditBeforeLastName    PIC X(15).
+               02  AuditAfterFirstName    PIC X(15).
+               02  AuditAfterLastName     PIC X(15).
+               02  AuditReasonCode        PIC X(20).
+       WORKING-STORAGE SECTION.
+       01  EndOfFileFlag              PIC X VALUE 'N'.
+       01  CustExists                 PIC X.
+       01  AppliedCount               PIC 9(5) VALUE 0.
+       01  RejectedCount              PIC 9(5) VALUE 0.
+       01  RejectReason               PIC X(24).
+       01  TodayDate.
+               02  TodayYear          PIC 9(4).
+               02  TodayMonth         PIC 99.
+               02  TodayDay           PIC 99.
+       01  MaxIDNum                   PIC 9(6) VALUE 999999.
+       01  ActiveCustCount            PIC 9(6) VALUE 0.
+       01  IDRangeExhaustedFlag       PIC X VALUE 'N'.
+       01  DupTaxIDFlag               PIC X VALUE 'N'.
+       01  DupNameFlag                PIC X VALUE 'N'.
+       01  DupNameID                  PIC 9(6).
+       01  NameStdStatus              PIC X.
+       01  WSNewCustomer.
+               02  WSNewIDNum              PIC 9(6).
+               02  WSNewFirstName          PIC X(15).
+               02  WSNewLastName           PIC X(15).
+               02  WSNewTaxID              PIC 9(9).
+               02  WSNewCustAddress.
+                   03  WSNewStreetNumber   PIC X(6).
+                   03  WSNewStreetName     PIC X(20).
+                   03  WSNewCity           PIC X(15).
+               02  WSNewDateOfBirth.
+                   03  WSNewMOB            PIC 99.
+                   03  WSNewDOB            PIC 99.
+                   03  WSNewYOB            PIC 9(4).
+               02  WSNewLastActivityDate.
+                   03  WSNewLastActMonth   PIC 99.
+                   03  WSNewLastActDay     PIC 99.
+                   03  WSNewLastActYear    PIC 9(4).
+               02  WSNewBalance            PIC S9(7)V99.
+               02  WSNewCreditLimit        PIC S9(7)V99.
+               02  WSNewRecStatus          PIC X.
+       PROCEDURE DIVISION.
+       Mainline.
+           OPEN INPUT TransactionFile.
+           OPEN I-O CustomerFile.
+           OPEN OUTPUT RejectFile.
+           OPEN EXTEND AuditFile.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ TransactionFile
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N'
+                   PERFORM ApplyOneTransaction
+               END-IF
+           END-PERFORM.
+           CLOSE TransactionFile.
+           CLOSE CustomerFile.
+           CLOSE RejectFile.
+           CLOSE AuditFile.
+           DISPLAY "Transactions Applied  : " AppliedCount.
+           DISPLAY "Transactions Rejected : " RejectedCount.
+           STOP RUN.
+       ApplyOneTransaction.
+           EVALUATE TransAction
+               WHEN "ADD"
+                   PERFORM ApplyAdd
+               WHEN "DELETE"
+                   PERFORM ApplyDelete
+               WHEN "UPDATE"
+                   PERFORM ApplyUpdate
+               WHEN OTHER
+                   MOVE "Unknown transaction action" TO RejectReason
+                   PERFORM WriteReject
+           END-EVALUATE.
+       ApplyAdd.
+           MOVE TransIDNum TO IDNum.
+           MOVE TransFirstName TO FirstName.
+           MOVE TransLastName TO LastName.
+           CALL 'NAMESTD' USING FirstName, LastName, NameStdStatus.
+           MOVE TransTaxID TO TaxID.
+           MOVE TransCustAddress TO CustAddress.
+           MOVE TransDateOfBirth TO DateOfBirth.
+           PERFORM StampLastActivity.
+           MOVE ZEROS TO Balance.
+           MOVE ZEROS TO CreditLimit.
+           MOVE SPACE TO RecStatus.
+           MOVE CustomerData TO WSNewCustomer.
+           PERFORM CheckIDCapacity.
+           IF IDRangeExhaustedFlag = 'Y'
+               MOVE "ID Range Exhausted" TO RejectReason
+               PERFORM WriteReject
+           ELSE
+               PERFORM CheckDupTaxID
+               IF DupTaxIDFlag = 'Y'
+                   MOVE "Tax ID already on file" TO RejectReason
+                   PERFORM WriteReject
+               ELSE
+                   PERFORM CheckDupName
+                   IF DupNameFlag = 'Y'
+                       DISPLAY "Warning: possible dup of ID " DupNameID
+                   END-IF
+                   MOVE WSNewCustomer TO CustomerData
+                   WRITE CustomerData
+                       INVALID KEY
+                           MOVE "IDNum already on file" TO RejectReason
+                           PERFORM WriteReject
+                       NOT INVALID KEY
+                           ADD 1 TO AppliedCount
+                           MOVE "ADD" TO AuditOperation
+                           MOVE IDNum TO AuditIDNum
+                           MOVE SPACES TO AuditBeforeFirstName
+                                          AuditBeforeLastName
+                           MOVE FirstName TO AuditAfterFirstName
+                           MOVE LastName TO AuditAfterLastName
+                           MOVE SPACES TO AuditReasonCode
+                           PERFORM WriteAuditRecord
+                   END-WRITE
+               END-IF
+           END-IF.
+       CheckIDCapacity.
+           MOVE 'N' TO EndOfFileFlag.
+           MOVE 0 TO ActiveCustCount.
+           MOVE 'N' TO IDRangeExhaustedFlag.
+           MOVE ZEROS TO IDNum.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO EndOfFileFlag
+           END-START.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N' AND RecordActive
+                   ADD 1 TO ActiveCustCount
+               END-IF
+           END-PERFORM.
+           IF ActiveCustCount >= MaxIDNum
+               MOVE 'Y' TO IDRangeExhaustedFlag
+           END-IF.
+       CheckDupTaxID.
+           MOVE 'N' TO EndOfFileFlag.
+           MOVE 'N' TO DupTaxIDFlag.
+           MOVE ZEROS TO IDNum.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO EndOfFileFlag
+           END-START.
+           PERFORM UNTIL EndOfFileFlag = 'Y' OR DupTaxIDFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N' AND RecordActive
+                       AND TaxID = WSNewTaxID
+                   MOVE 'Y' TO DupTaxIDFlag
+               END-IF
+           END-PERFORM.
+       CheckDupName.
+           MOVE 'N' TO EndOfFileFlag.
+           MOVE 'N' TO DupNameFlag.
+           MOVE ZEROS TO IDNum.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO EndOfFileFlag
+           END-START.
+           PERFORM UNTIL EndOfFileFlag = 'Y' OR DupNameFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N' AND RecordActive
+                       AND FirstName = WSNewFirstName
+                       AND LastName = WSNewLastName
+                   MOVE 'Y' TO DupNameFlag
+                   MOVE IDNum TO DupNameID
+               END-IF
+           END-PERFORM.
+       ApplyDelete.
+           MOVE TransIDNum TO IDNum.
+           MOVE 'Y' TO CustExists.
+           READ CustomerFile
+               INVALID KEY MOVE 'N' TO CustExists
+           END-READ.
+           IF CustExists = 'N' OR RecordDeleted
+               MOVE "Key does not exist" TO RejectReason
+               PERFORM WriteReject
+           ELSE
+               SET RecordDeleted TO TRUE
+               REWRITE CustomerData
+                   INVALID KEY
+                       MOVE "Key does not exist" TO RejectReason
+                       PERFORM WriteReject
+                   NOT INVALID KEY
+                       ADD 1 TO AppliedCount
+                       MOVE "DELETE" TO AuditOperation
+                       MOVE IDNum TO AuditIDNum
+                       MOVE FirstName TO AuditBeforeFirstName
+                       MOVE LastName TO AuditBeforeLastName
+                       MOVE FirstName TO AuditAfterFirstName
+                       MOVE LastName TO AuditAfterLastName
+                       MOVE SPACES TO AuditReasonCode
+                       PERFORM WriteAuditRecord
+               END-REWRITE
+           END-IF.
+       ApplyUpdate.
+           MOVE TransIDNum TO IDNum.
+           MOVE 'Y' TO CustExists.
+           READ CustomerFile
+               INVALID KEY MOVE 'N' TO CustExists
+           END-READ.
+           IF CustExists = 'N' OR RecordDeleted
+               MOVE "Key does not exist" TO RejectReason
+               PERFORM WriteReject
+           ELSE
+               MOVE FirstName TO AuditBeforeFirstName
+               MOVE LastName TO AuditBeforeLastName
+               MOVE TransFirstName TO FirstName
+               MOVE TransLastName TO LastName
+               PERFORM StampLastActivity
+               REWRITE CustomerData
+                   INVALID KEY
+                       MOVE "Key does not exist" TO RejectReason
+                       PERFORM WriteReject
+                   NOT INVALID KEY
+                       ADD 1 TO AppliedCount
+                       DISPLAY "ID " IDNum " Updated - Reason : "
+                           TransReasonCode
+                       MOVE "UPDATE" TO AuditOperation
+                       MOVE IDNum TO AuditIDNum
+                       MOVE FirstName TO AuditAfterFirstName
+                       MOVE LastName TO AuditAfterLastName
+                       MOVE TransReasonCode TO AuditReasonCode
+                       PERFORM WriteAuditRecord
+               END-REWRITE
+           END-IF.
+       WriteAuditRecord.
+           MOVE FUNCTION CURRENT-DATE TO AuditTimestamp.
+           WRITE AuditRecord.
+       StampLastActivity.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TodayDate.
+           MOVE TodayMonth TO LastActMonth.
+           MOVE TodayDay TO LastActDay.
+           MOVE TodayYear TO LastActYear.
+       WriteReject.
+           ADD 1 TO RejectedCount.
+           STRING TransAction " ID " TransIDNum " " TransFirstName " "
+               TransLastName " - " RejectReason
+               DELIMITED BY SIZE INTO RejectLine
+           END-STRING.
+           WRITE RejectLine.
+           MOVE SPACES TO RejectLine.
