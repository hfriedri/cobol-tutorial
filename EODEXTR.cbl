@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODEXTR.
+       AUTHOR. Henning Friedrich.
+       DATE-WRITTEN. November 04st 2021
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CustomerFile ASSIGN TO "customer.txt"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS IDNum
+                  ALTERNATE RECORD KEY IS LastName
+                      WITH DUPLICATES.
+              SELECT ExtractFile ASSIGN TO "custeod.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CustomerFile.
+       01  CustomerData.
+               02  IDNum              PIC 9(6).
+               02  FirstName          PIC X(15).
+               02  LastName           PIC X(15).
+               02  TaxID              PIC 9(9).
+               02  CustAddress.
+                   03  StreetNumber   PIC X(6).
+                   03  StreetName     PIC X(20).
+                   03  City           PIC X(15).
+               02  DateOfBirth.
+                   03  MOB            PIC 99.
+                   03  DOB            PIC 99.
+                   03  YOB            PIC 9(4).
+               02  LastActivityDate.
+                   03  LastActMonth   PIC 99.
+                   03  LastActDay     PIC 99.
+                   03  LastActYear    PIC 9(4).
+               02  Balance            PIC S9(7)V99 VALUE ZEROS.
+               02  CreditLimit        PIC S9(7)V99 VALUE ZEROS.
+               02  RecStatus          PIC X VALUE SPACE.
+                   88  RecordActive   VALUE SPACE.
+                   88  RecordDeleted  VALUE 'D'.
+       FD  ExtractFile.
+       01  EODRecord.
+               02  EODRecType         PIC X.
+                   88  EODIsHeader    VALUE 'H'.
+                   88  EODIsDetail    VALUE 'D'.
+                   88  EODIsTrailer   VALUE 'T'.
+               02  EODRecBody         PIC X(121).
+       01  EODHeaderRecord REDEFINES EODRecord.
+               02  FILLER             PIC X.
+               02  EODHdrRunDate      PIC X(8).
+               02  FILLER             PIC X(113).
+       01  EODDetailRecord REDEFINES EODRecord.
+               02  FILLER             PIC X.
+               02  EODIDNum           PIC 9(6).
+               02  EODFirstName       PIC X(15).
+               02  EODLastName        PIC X(15).
+               02  EODTaxID           PIC 9(9).
+               02  EODCustAddress.
+                   03  EODStreetNumber PIC X(6).
+                   03  EODStreetName  PIC X(20).
+                   03  EODCity        PIC X(15).
+               02  EODDateOfBirth.
+                   03  EODMOB         PIC 99.
+                   03  EODDOB         PIC 99.
+                   03  EODYOB         PIC 9(4).
+               02  EODLastActivityDate.
+                   03  EODLastActMonth PIC 99.
+                   03  EODLastActDay  PIC 99.
+                   03  EODLastActYear PIC 9(4).
+               02  EODBalance         PIC S9(7)V99.
+               02  EODCreditLimit     PIC S9(7)V99.
+               02  EODRecStatus       PIC X.
+       01  EODTrailerRecord REDEFINES EODRecord.
+               02  FILLER             PIC X.
+               02  EODTrlRecCount     PIC 9(6).
+               02  FILLER             PIC X(115).
+       WORKING-STORAGE SECTION.
+       01  EndOfFileFlag              PIC X VALUE 'N'.
+       01  ExtractedCount             PIC 9(6) VALUE 0.
+       01  TodayDate                  PIC X(8).
+       PROCEDURE DIVISION.
+       Mainline.
+           DISPLAY "CUSTOMER FILE END-OF-DAY EXTRACT".
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TodayDate.
+           OPEN INPUT CustomerFile.
+           OPEN OUTPUT ExtractFile.
+           MOVE 'D' TO EODRecType.
+           MOVE SPACES TO EODRecBody.
+           MOVE 'H' TO EODRecType.
+           MOVE TodayDate TO EODHdrRunDate.
+           WRITE EODRecord.
+           MOVE ZEROS TO IDNum.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO EndOfFileFlag
+           END-START.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N'
+                   PERFORM WriteEODDetail
+               END-IF
+           END-PERFORM.
+           MOVE 'T' TO EODRecType.
+           MOVE ExtractedCount TO EODTrlRecCount.
+           WRITE EODRecord.
+           CLOSE CustomerFile.
+           CLOSE ExtractFile.
+           DISPLAY "Run Date          : " TodayDate
+           DISPLAY "Records Extracted : " ExtractedCount
+           DISPLAY "END OF END-OF-DAY EXTRACT".
+           STOP RUN.
+       WriteEODDetail.
+           MOVE 'D' TO EODRecType.
+           MOVE IDNum TO EODIDNum.
+           MOVE FirstName TO EODFirstName.
+           MOVE LastName TO EODLastName.
+           MOVE TaxID TO EODTaxID.
+           MOVE CustAddress TO EODCustAddress.
+           MOVE DateOfBirth TO EODDateOfBirth.
+           MOVE LastActivityDate TO EODLastActivityDate.
+           MOVE Balance TO EODBalance.
+           MOVE CreditLimit TO EODCreditLimit.
+           MOVE RecStatus TO EODRecStatus.
+           WRITE EODRecord.
+           ADD 1 TO ExtractedCount.
