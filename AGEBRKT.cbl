@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGEBRKT.
+       AUTHOR. Henning Friedrich.
+       DATE-WRITTEN. October 20st 2021.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CustomerFile ASSIGN TO "customer.txt"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS IDNum
+                  ALTERNATE RECORD KEY IS LastName
+                      WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CustomerFile.
+       01  CustomerData.
+               02  IDNum              PIC 9(6).
+               02  FirstName          PIC X(15).
+               02  LastName           PIC X(15).
+               02  TaxID              PIC 9(9).
+               02  CustAddress.
+                   03  StreetNumber   PIC X(6).
+                   03  StreetName     PIC X(20).
+                   03  City           PIC X(15).
+               02  DateOfBirth.
+                   03  MOB            PIC 99.
+                   03  DOB            PIC 99.
+                   03  YOB            PIC 9(4).
+               02  LastActivityDate.
+                   03  LastActMonth   PIC 99.
+                   03  LastActDay     PIC 99.
+                   03  LastActYear    PIC 9(4).
+               02  Balance            PIC S9(7)V99 VALUE ZEROS.
+               02  CreditLimit        PIC S9(7)V99 VALUE ZEROS.
+               02  RecStatus          PIC X VALUE SPACE.
+                   88  RecordActive   VALUE SPACE.
+                   88  RecordDeleted  VALUE 'D'.
+       WORKING-STORAGE SECTION.
+       01  EndOfFileFlag              PIC X VALUE 'N'.
+       01  CustAge                    PIC 99.
+               88  IsMinor            VALUE 0 THRU 17.
+               88  IsAdult            VALUE 18 THRU 64.
+               88  IsSenior           VALUE 65 THRU 99.
+       01  MinorCount                 PIC 9(5) VALUE 0.
+       01  AdultCount                 PIC 9(5) VALUE 0.
+       01  SeniorCount                PIC 9(5) VALUE 0.
+       PROCEDURE DIVISION.
+       Mainline.
+           OPEN INPUT CustomerFile.
+           MOVE ZEROS TO IDNum.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO EndOfFileFlag
+           END-START.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N' AND RecordActive
+                   PERFORM ClassifyCustomer
+               END-IF
+           END-PERFORM.
+           CLOSE CustomerFile.
+           DISPLAY "AGE BRACKET REPORT"
+           DISPLAY "Minors  (0-17)  : " MinorCount
+           DISPLAY "Adults  (18-64) : " AdultCount
+           DISPLAY "Seniors (65+)   : " SeniorCount
+           STOP RUN.
+       ClassifyCustomer.
+           CALL 'GETAGE' USING MOB, DOB, YOB, CustAge.
+           EVALUATE TRUE
+               WHEN IsMinor  ADD 1 TO MinorCount
+               WHEN IsAdult  ADD 1 TO AdultCount
+               WHEN IsSenior ADD 1 TO SeniorCount
+           END-EVALUATE.
