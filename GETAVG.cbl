@@ -0,0 +1,27 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GETAVG.
+       AUTHOR. Henning Friedrich.
+       DATE-WRITTEN. October 13st 2021.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  LIdx                PIC 9(3).
+       01  LRunningTotal       PIC 9(9)V99.
+       LINKAGE SECTION.
+       01  LCount               PIC 9(3).
+       01  LAmountTable.
+               02  LAmount      PIC 9(7)V99
+                                OCCURS 1 TO 999 TIMES
+                                DEPENDING ON LCount.
+       01  LAverage             PIC 9(9)V99.
+       PROCEDURE DIVISION USING LCount, LAmountTable, LAverage.
+           MOVE 0 TO LRunningTotal.
+           PERFORM VARYING LIdx FROM 1 BY 1 UNTIL LIdx > LCount
+               ADD LAmount(LIdx) TO LRunningTotal
+           END-PERFORM.
+           IF LCount > 0
+               COMPUTE LAverage ROUNDED = LRunningTotal / LCount
+           ELSE
+               MOVE 0 TO LAverage
+           END-IF.
+           DISPLAY "In Unterprogramm GETAVG".
+       EXIT PROGRAM.
