@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMESTD.
+       AUTHOR. Henning Friedrich.
+       DATE-WRITTEN. October 18st 2021.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WorkNamePart         PIC X(15).
+       01  WorkWord1            PIC X(15).
+       01  WorkWord2            PIC X(15).
+       LINKAGE SECTION.
+       01  LFirstName           PIC X(15).
+       01  LLastName            PIC X(15).
+       01  LStatus              PIC X.
+       PROCEDURE DIVISION USING LFirstName, LLastName, LStatus.
+           MOVE SPACE TO LStatus.
+           MOVE LFirstName TO WorkNamePart.
+           PERFORM StandardizeWorkNamePart.
+           MOVE WorkNamePart TO LFirstName.
+           MOVE LLastName TO WorkNamePart.
+           PERFORM StandardizeWorkNamePart.
+           MOVE WorkNamePart TO LLastName.
+           EXIT PROGRAM.
+       StandardizeWorkNamePart.
+           MOVE SPACES TO WorkWord1, WorkWord2.
+           UNSTRING WorkNamePart DELIMITED BY ALL SPACE
+               INTO WorkWord1, WorkWord2
+           END-UNSTRING.
+           MOVE FUNCTION LOWER-CASE(WorkWord1) TO WorkWord1.
+           MOVE FUNCTION LOWER-CASE(WorkWord2) TO WorkWord2.
+           IF WorkWord1 NOT = SPACES
+               MOVE FUNCTION UPPER-CASE(WorkWord1(1:1))
+                   TO WorkWord1(1:1)
+           END-IF.
+           IF WorkWord2 NOT = SPACES
+               MOVE FUNCTION UPPER-CASE(WorkWord2(1:1))
+                   TO WorkWord2(1:1)
+           END-IF.
+           MOVE SPACES TO WorkNamePart.
+           IF WorkWord2 NOT = SPACES
+               STRING WorkWord1 DELIMITED BY SPACE
+                   SPACE
+                   WorkWord2 DELIMITED BY SPACE
+                   INTO WorkNamePart
+                   ON OVERFLOW MOVE 'O' TO LStatus
+               END-STRING
+           ELSE
+               STRING WorkWord1 DELIMITED BY SPACE
+                   INTO WorkNamePart
+                   ON OVERFLOW MOVE 'O' TO LStatus
+               END-STRING
+           END-IF.
