@@ -23,6 +23,10 @@
        01 Num3                  PIC 9 VALUE 3.
        01 Ans                   PIC S99V99 VALUE 0.
        01 Rem                   PIC 9V99.
+       01 CustomerAge            PIC 99.
+       01  GrossPay              PIC 9(6)V99 VALUE ZEROS.
+       01  FedTaxRate            PIC V999 VALUE .150.
+       01  DeductionRate         PIC V999 VALUE .050.
        PROCEDURE DIVISION.
            MOVE "More Stuff" TO SampleData
            DISPLAY "SampleData " SampleData
@@ -31,10 +35,15 @@
            MOVE 123 TO SampleData
            DISPLAY "SampleData " SampleData
            DISPLAY "PayCheck " PayCheck
+           MOVE 3250.00 TO GrossPay
+           PERFORM ComputePayroll
+           DISPLAY "PayCheck " PayCheck
            MOVE "123Henning Friedrich   01301986" TO Customer
            DISPLAY "Customers Ident " Ident
            DISPLAY "Customers Name " CustName
            DISPLAY "Customers Birthday : " DOB "." MOB "." YOB
+           CALL 'GETAGE' USING MOB, DOB, YOB, CustomerAge
+           DISPLAY "Customers Age : " CustomerAge
            MOVE ZERO TO SampleData
            DISPLAY "SampleData ZERO " SampleData
            MOVE SPACE TO SampleData
@@ -82,3 +91,7 @@
            COMPUTE Ans ROUNDED = 3.0 + 2.005
            DISPLAY "COMPUTE: ROUNDED - 3.0 + 2.005 = " ANS
            STOP RUN.
+       ComputePayroll.
+           COMPUTE PayCheck ROUNDED =
+               GrossPay - (GrossPay * FedTaxRate)
+                        - (GrossPay * DeductionRate).
