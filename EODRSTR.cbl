@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODRSTR.
+       AUTHOR. Henning Friedrich.
+       DATE-WRITTEN. November 04st 2021
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT ExtractFile ASSIGN TO "custeod.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT CustomerFile ASSIGN TO "customer.txt"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS IDNum
+                  ALTERNATE RECORD KEY IS LastName
+                      WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ExtractFile.
+       01  EODRecord.
+               02  EODRecType         PIC X.
+                   88  EODIsHeader    VALUE 'H'.
+                   88  EODIsDetail    VALUE 'D'.
+                   88  EODIsTrailer   VALUE 'T'.
+               02  EODRecBody         PIC X(121).
+       01  EODHeaderRecord REDEFINES EODRecord.
+               02  FILLER             PIC X.
+               02  EODHdrRunDate      PIC X(8).
+               02  FILLER             PIC X(113).
+       01  EODDetailRecord REDEFINES EODRecord.
+               02  FILLER             PIC X.
+               02  EODIDNum           PIC 9(6).
+               02  EODFirstName       PIC X(15).
+               02  EODLastName        PIC X(15).
+               02  EODTaxID           PIC 9(9).
+               02  EODCustAddress.
+                   03  EODStreetNumber PIC X(6).
+                   03  EODStreetName  PIC X(20).
+                   03  EODCity        PIC X(15).
+               02  EODDateOfBirth.
+                   03  EODMOB         PIC 99.
+                   03  EODDOB         PIC 99.
+                   03  EODYOB         PIC 9(4).
+               02  EODLastActivityDate.
+                   03  EODLastActMonth PIC 99.
+                   03  EODLastActDay  PIC 99.
+                   03  EODLastActYear PIC 9(4).
+               02  EODBalance         PIC S9(7)V99.
+               02  EODCreditLimit     PIC S9(7)V99.
+               02  EODRecStatus       PIC X.
+       01  EODTrailerRecord REDEFINES EODRecord.
+               02  FILLER             PIC X.
+               02  EODTrlRecCount     PIC 9(6).
+               02  FILLER             PIC X(115).
+       FD  CustomerFile.
+       01  CustomerData.
+               02  IDNum              PIC 9(6).
+               02  FirstName          PIC X(15).
+               02  LastName           PIC X(15).
+               02  TaxID              PIC 9(9).
+               02  CustAddress.
+                   03  StreetNumber   PIC X(6).
+                   03  StreetName     PIC X(20).
+                   03  City           PIC X(15).
+               02  DateOfBirth.
+                   03  MOB            PIC 99.
+                   03  DOB            PIC 99.
+                   03  YOB            PIC 9(4).
+               02  LastActivityDate.
+                   03  LastActMonth   PIC 99.
+                   03  LastActDay     PIC 99.
+                   03  LastActYear    PIC 9(4).
+               02  Balance            PIC S9(7)V99 VALUE ZEROS.
+               02  CreditLimit        PIC S9(7)V99 VALUE ZEROS.
+               02  RecStatus          PIC X VALUE SPACE.
+                   88  RecordActive   VALUE SPACE.
+                   88  RecordDeleted  VALUE 'D'.
+       WORKING-STORAGE SECTION.
+       01  EndOfFileFlag              PIC X VALUE 'N'.
+       01  TrailerSeen                PIC X VALUE 'N'.
+       01  RestoredCount              PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+       Mainline.
+           DISPLAY "CUSTOMERFILE RESTORE FROM END-OF-DAY EXTRACT".
+           OPEN INPUT ExtractFile.
+           OPEN OUTPUT CustomerFile.
+           READ ExtractFile
+               AT END MOVE 'Y' TO EndOfFileFlag
+           END-READ.
+           IF EndOfFileFlag = 'N'
+               IF EODIsHeader
+                   DISPLAY "Extract Header - Run Date: " EODHdrRunDate
+               ELSE
+                   DISPLAY "WARNING: custeod.dat missing header record"
+                   PERFORM RestoreOneDetail
+               END-IF
+           END-IF.
+           PERFORM UNTIL EndOfFileFlag = 'Y' OR TrailerSeen = 'Y'
+               READ ExtractFile
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N'
+                   EVALUATE TRUE
+                       WHEN EODIsDetail
+                           PERFORM RestoreOneDetail
+                       WHEN EODIsTrailer
+                           MOVE 'Y' TO TrailerSeen
+                           IF EODTrlRecCount NOT = RestoredCount
+                               DISPLAY "WARNING: custeod.dat trailer "
+                                   "count " EODTrlRecCount
+                                   " does not match " RestoredCount
+                                   " detail records restored"
+                           END-IF
+                       WHEN OTHER
+                           DISPLAY "WARNING: unexpected record type "
+                               "in custeod.dat - skipped"
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+           CLOSE ExtractFile.
+           CLOSE CustomerFile.
+           DISPLAY "Records Restored : " RestoredCount
+           DISPLAY "END OF CUSTOMERFILE RESTORE".
+           STOP RUN.
+       RestoreOneDetail.
+           MOVE EODIDNum TO IDNum.
+           MOVE EODFirstName TO FirstName.
+           MOVE EODLastName TO LastName.
+           MOVE EODTaxID TO TaxID.
+           MOVE EODCustAddress TO CustAddress.
+           MOVE EODDateOfBirth TO DateOfBirth.
+           MOVE EODLastActivityDate TO LastActivityDate.
+           MOVE EODBalance TO Balance.
+           MOVE EODCreditLimit TO CreditLimit.
+           MOVE EODRecStatus TO RecStatus.
+           WRITE CustomerData
+               INVALID KEY
+                   DISPLAY "WARNING: duplicate ID " IDNum
+                       " during restore - record skipped"
+               NOT INVALID KEY
+                   ADD 1 TO RestoredCount
+           END-WRITE.
