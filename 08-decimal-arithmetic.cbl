@@ -4,17 +4,85 @@
        DATE-WRITTEN. October 07st 2021
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TaxRateFile ASSIGN TO "taxrate.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TaxRateFile.
+       01  TaxRateRecord.
+               02  RTJurisCode     PIC X(5).
+               02  RTJurisRate     PIC V999.
        WORKING-STORAGE SECTION.
        01  Price                PIC 9(4)V99.
        01  TaxRate              PIC V999 VALUE .075.
        01  FullPrice            PIC 9(4)V99.
+       01  Jurisdiction         PIC X(5).
+       01  EndOfFileFlag        PIC X VALUE 'N'.
+       01  JurisFoundFlag       PIC X VALUE 'N'.
+       01  RoundingMode         PIC 9 VALUE 1.
+               88  RMNearestAwayFromZero  VALUE 1.
+               88  RMNearestEven          VALUE 2.
+               88  RMTruncation           VALUE 3.
+       01  TaxRateTable.
+               02  TaxRateCount        PIC 9(3) VALUE 0.
+               02  TaxRateEntry        OCCURS 1 TO 100 TIMES
+                                       DEPENDING ON TaxRateCount
+                                       INDEXED BY TRI.
+                    03  TRJurisCode    PIC X(5).
+                    03  TRJurisRate    PIC V999.
        PROCEDURE DIVISION.
+           PERFORM LoadTaxRates.
            DISPLAY "Enter the Price : " WITH NO ADVANCING
            ACCEPT Price
            DISPLAY "Price : " Price.
-           COMPUTE FullPrice ROUNDED = Price + (TaxRate * Price).
+           DISPLAY "Enter the Jurisdiction Code : " WITH NO ADVANCING
+           ACCEPT Jurisdiction.
+           PERFORM LookUpTaxRate.
+           DISPLAY "Rounding Mode (1=Away From Zero 2=Nearest Even "
+               "3=Truncation) : " WITH NO ADVANCING
+           ACCEPT RoundingMode.
+           PERFORM ComputeFullPrice.
            DISPLAY "Price + Tax : " FullPrice.
            COMPUTE FullPrice ROUNDED = 4567.98 + 342.59.
            DISPLAY "Price + Tax : " FullPrice.
            STOP RUN.
+       LoadTaxRates.
+           MOVE 'N' TO EndOfFileFlag.
+           OPEN INPUT TaxRateFile.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ TaxRateFile
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N'
+                   ADD 1 TO TaxRateCount
+                   MOVE RTJurisCode TO TRJurisCode(TaxRateCount)
+                   MOVE RTJurisRate TO TRJurisRate(TaxRateCount)
+               END-IF
+           END-PERFORM.
+           CLOSE TaxRateFile.
+       LookUpTaxRate.
+           MOVE 'N' TO JurisFoundFlag.
+           PERFORM VARYING TRI FROM 1 BY 1 UNTIL TRI > TaxRateCount
+               IF TRJurisCode(TRI) = Jurisdiction
+                   MOVE TRJurisRate(TRI) TO TaxRate
+                   MOVE 'Y' TO JurisFoundFlag
+               END-IF
+           END-PERFORM.
+           IF JurisFoundFlag = 'N'
+               DISPLAY "Jurisdiction not on file - using default rate"
+           END-IF.
+       ComputeFullPrice.
+           EVALUATE TRUE
+               WHEN RMNearestEven
+                   COMPUTE FullPrice ROUNDED MODE IS NEAREST-EVEN
+                       = Price + (TaxRate * Price)
+               WHEN RMTruncation
+                   COMPUTE FullPrice ROUNDED MODE IS TRUNCATION
+                       = Price + (TaxRate * Price)
+               WHEN OTHER
+                   COMPUTE FullPrice
+                       ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                       = Price + (TaxRate * Price)
+           END-EVALUATE.
