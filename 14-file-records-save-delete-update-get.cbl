@@ -7,22 +7,130 @@
        FILE-CONTROL.
               SELECT CustomerFile ASSIGN TO "customer.txt"
                   ORGANIZATION IS INDEXED
-                  ACCESS MODE IS RANDOM
-                  RECORD KEY IS IDNum.
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS IDNum
+                  ALTERNATE RECORD KEY IS LastName
+                      WITH DUPLICATES.
+              SELECT AuditFile ASSIGN TO "audit.log"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS IS SEQUENTIAL.
+              SELECT TransactionFile ASSIGN TO "txnlog.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS IS SEQUENTIAL.
+              SELECT CSVFile ASSIGN TO "customer.csv"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  CustomerFile.
        01  CustomerData.
-               02  IDNum              PIC 99.
+               02  IDNum              PIC 9(6).
                02  FirstName          PIC X(15).
                02  LastName           PIC X(15).
+               02  TaxID              PIC 9(9).
+               02  CustAddress.
+                   03  StreetNumber   PIC X(6).
+                   03  StreetName     PIC X(20).
+                   03  City           PIC X(15).
+               02  DateOfBirth.
+                   03  MOB            PIC 99.
+                   03  DOB            PIC 99.
+                   03  YOB            PIC 9(4).
+               02  DateOfBirthNum REDEFINES DateOfBirth PIC 9(8).
+               02  LastActivityDate.
+                   03  LastActMonth   PIC 99.
+                   03  LastActDay     PIC 99.
+                   03  LastActYear    PIC 9(4).
+               02  Balance            PIC S9(7)V99 VALUE ZEROS.
+               02  CreditLimit        PIC S9(7)V99 VALUE ZEROS.
+               02  RecStatus          PIC X VALUE SPACE.
+                   88  RecordActive   VALUE SPACE.
+                   88  RecordDeleted  VALUE 'D'.
+       FD  AuditFile.
+       01  AuditRecord.
+               02  AuditTimestamp         PIC X(21).
+               02  AuditOperation         PIC X(10).
+               02  AuditIDNum             PIC 9(6).
+               02  AuditBeforeFirstName   PIC X(15).
+               02  AuditBeforeLastName    PIC X(15).
+               02  AuditAfterFirstName    PIC X(15).
+               02  AuditAfterLastName     PIC X(15).
+               02  AuditReasonCode        PIC X(20).
+       FD  TransactionFile.
+       01  TransRecord.
+               02  TransAction            PIC X(6).
+               02  TransIDNum             PIC 9(6).
+               02  TransFirstName         PIC X(15).
+               02  TransLastName          PIC X(15).
+               02  TransTaxID             PIC 9(9).
+               02  TransCustAddress.
+                   03  TransStreetNumber  PIC X(6).
+                   03  TransStreetName    PIC X(20).
+                   03  TransCity          PIC X(15).
+               02  TransDateOfBirth.
+                   03  TransMOB           PIC 99.
+                   03  TransDOB           PIC 99.
+                   03  TransYOB           PIC 9(4).
+               02  TransReasonCode        PIC X(20).
+       FD  CSVFile.
+       01  CSVLine                    PIC X(60).
        WORKING-STORAGE SECTION.
-       01  Choice                     PIC 9.
+       01  Choice                     PIC 99.
+       01  ReasonCode                 PIC X(20).
        01  StayOpen                   PIC X VALUE 'Y'.
        01  CustExists                 PIC X.
+       01  EndOfFileFlag              PIC X VALUE 'N'.
+       01  DupTaxIDFlag               PIC X VALUE 'N'.
+       01  DupNameFlag                PIC X VALUE 'N'.
+       01  DupNameID                  PIC 9(6).
+       01  SearchLastName             PIC X(15).
+       01  ValidInputFlag             PIC X VALUE 'N'.
+       01  BalanceValidFlag           PIC X VALUE 'N'.
+       01  NameStdStatus              PIC X.
+       01  CustAddressLine                PIC X(50).
+       01  AddrBeforeComma            PIC X(35).
+       01  AddrAfterComma             PIC X(15).
+       01  UnstrPtr                   PIC 99 VALUE 1.
+       01  ReportIDNum                PIC ZZZZZ9.
+       01  ReportTaxID                PIC ZZZZZZZZ9.
+       01  ReportDOB                  PIC 99/99/9999.
+       01  ExportedCount              PIC 9(6) VALUE 0.
+       01  TodayDate.
+               02  TodayYear          PIC 9(4).
+               02  TodayMonth         PIC 99.
+               02  TodayDay           PIC 99.
+       01  TxnCount                   PIC 9(3) VALUE 0.
+       01  CheckpointInterval         PIC 9(3) VALUE 10.
+       01  MaxIDNum                   PIC 9(6) VALUE 999999.
+       01  ActiveCustCount            PIC 9(6) VALUE 0.
+       01  IDRangeExhaustedFlag       PIC X VALUE 'N'.
+       01  LoggingMode                PIC X VALUE 'N'.
+               88  TransactionLoggingOn  VALUE 'Y'.
+       01  WSNewCustomer.
+               02  WSNewIDNum         PIC 9(6).
+               02  WSNewFirstName     PIC X(15).
+               02  WSNewLastName      PIC X(15).
+               02  WSNewTaxID         PIC 9(9).
+               02  WSNewCustAddress.
+                   03  WSNewStreetNumber PIC X(6).
+                   03  WSNewStreetName PIC X(20).
+                   03  WSNewCity      PIC X(15).
+               02  WSNewDateOfBirth.
+                   03  WSNewMOB       PIC 99.
+                   03  WSNewDOB       PIC 99.
+                   03  WSNewYOB       PIC 9(4).
+               02  WSNewLastActivityDate.
+                   03  WSNewLastActMonth PIC 99.
+                   03  WSNewLastActDay PIC 99.
+                   03  WSNewLastActYear PIC 9(4).
+               02  WSNewBalance       PIC S9(7)V99.
+               02  WSNewCreditLimit   PIC S9(7)V99.
+               02  WSNewStatus        PIC X.
        PROCEDURE DIVISION.
        StartPara.
            OPEN I-O CustomerFile.
+           OPEN EXTEND AuditFile.
+           OPEN EXTEND TransactionFile.
            PERFORM UNTIL StayOpen='N'
                DISPLAY " "
                DISPLAY "CUSTOMER RECORDS"
@@ -30,6 +138,12 @@
                DISPLAY "2: Delete Customer"
                DISPLAY "3: Update Customer"
                DISPLAY "4: Get Customer"
+               DISPLAY "5: List All Customers"
+               DISPLAY "6: Get Customer by Last Name"
+               DISPLAY "7: List IDs From a Starting Point"
+               DISPLAY "8: Print Customer Report"
+               DISPLAY "9: Toggle Transaction Logging Mode"
+               DISPLAY "10: Export Customers to CSV"
                DISPLAY "0: Quit"
                DISPLAY ": " WITH NO ADVANCING
                ACCEPT Choice
@@ -38,29 +152,192 @@
                    WHEN 2 PERFORM DeleteCust
                    WHEN 3 PERFORM UpdateCust
                    WHEN 4 PERFORM GetCust
+                   WHEN 5 PERFORM ListAllCust
+                   WHEN 6 PERFORM GetCustByLastName
+                   WHEN 7 PERFORM ListIDsFrom
+                   WHEN 8 PERFORM PrintCustReport
+                   WHEN 9 PERFORM ToggleLoggingMode
+                   WHEN 10 PERFORM ExportCustCSV
                    WHEN OTHER MOVE 'N' TO StayOpen
                END-PERFORM.
                CLOSE CustomerFile
+               CLOSE AuditFile
+               CLOSE TransactionFile
                STOP RUN.
+       ToggleLoggingMode.
+           IF TransactionLoggingOn
+               MOVE 'N' TO LoggingMode
+               DISPLAY "Transaction Logging Mode is now OFF"
+           ELSE
+               MOVE 'Y' TO LoggingMode
+               DISPLAY "Transaction Logging Mode is now ON"
+           END-IF.
        AddCust.
            DISPLAY " "
-           DISPLAY "Enter ID : " WITH NO ADVANCING.
-           ACCEPT IDNum.
-           DISPLAY "Enter First Name : " WITH NO ADVANCING.
-           ACCEPT FirstName.
-           DISPLAY "Enter Last Name : " WITH NO ADVANCING.
-           ACCEPT LastName.
+           MOVE 'N' TO ValidInputFlag.
+           PERFORM UNTIL ValidInputFlag = 'Y'
+               DISPLAY "Enter ID : " WITH NO ADVANCING
+               ACCEPT IDNum
+               DISPLAY "Enter First Name : " WITH NO ADVANCING
+               ACCEPT FirstName
+               DISPLAY "Enter Last Name : " WITH NO ADVANCING
+               ACCEPT LastName
+               IF IDNum = ZERO
+                   DISPLAY "ID Must Not Be Zero - Try Again"
+               ELSE
+                   IF FirstName = SPACES OR LastName = SPACES
+                       DISPLAY "Names Must Not Be Blank - Try Again"
+                   ELSE
+                       MOVE 'Y' TO ValidInputFlag
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CALL 'NAMESTD' USING FirstName, LastName, NameStdStatus.
+           DISPLAY "Enter Tax ID : " WITH NO ADVANCING.
+           ACCEPT TaxID.
+           DISPLAY "Enter CustAddress (number street, city) : "
+               WITH NO ADVANCING.
+           ACCEPT CustAddressLine.
+           PERFORM ParseCustAddress.
+           DISPLAY "Enter Date of Birth (MMDDYYYY) : "
+               WITH NO ADVANCING.
+           ACCEPT DateOfBirth.
+           PERFORM StampLastActivity.
+           PERFORM EnterBalanceAndLimit.
+           MOVE SPACE TO RecStatus.
            DISPLAY " ".
-           WRITE CustomerData
-               INVALID KEY DISPLAY "ID Taken"
-           END-WRITE.
+           MOVE CustomerData TO WSNewCustomer.
+           PERFORM CheckIDCapacity.
+           IF IDRangeExhaustedFlag = 'Y'
+               DISPLAY "ID Range Exhausted - Cannot Add New Customer"
+           ELSE
+               PERFORM CheckDupTaxID
+               IF DupTaxIDFlag = 'Y'
+                   DISPLAY "Tax ID Already on File for Another Customer"
+               ELSE
+                   PERFORM CheckDupName
+                   IF DupNameFlag = 'Y'
+                       DISPLAY "Warning: possible dup of ID " DupNameID
+                   END-IF
+                   MOVE WSNewCustomer TO CustomerData
+                   IF TransactionLoggingOn
+                       MOVE "ADD" TO TransAction
+                       PERFORM LogTransaction
+                       DISPLAY "Transaction Logged for Nightly Apply"
+                   ELSE
+                       WRITE CustomerData
+                           INVALID KEY DISPLAY "ID Taken"
+                           NOT INVALID KEY
+                               MOVE "ADD" TO AuditOperation
+                               MOVE IDNum TO AuditIDNum
+                               MOVE SPACES TO AuditBeforeFirstName
+                                              AuditBeforeLastName
+                               MOVE FirstName TO AuditAfterFirstName
+                               MOVE LastName TO AuditAfterLastName
+                               MOVE SPACES TO AuditReasonCode
+                               PERFORM WriteAuditRecord
+                       END-WRITE
+                   END-IF
+               END-IF
+           END-IF.
+       CheckIDCapacity.
+           MOVE 'N' TO EndOfFileFlag.
+           MOVE 'N' TO IDRangeExhaustedFlag.
+           MOVE 0 TO ActiveCustCount.
+           MOVE ZEROS TO IDNum.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO EndOfFileFlag
+           END-START.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N' AND RecordActive
+                   ADD 1 TO ActiveCustCount
+               END-IF
+           END-PERFORM.
+           IF ActiveCustCount >= MaxIDNum
+               MOVE 'Y' TO IDRangeExhaustedFlag
+           END-IF.
+       CheckDupTaxID.
+           MOVE 'N' TO EndOfFileFlag.
+           MOVE 'N' TO DupTaxIDFlag.
+           MOVE ZEROS TO IDNum.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO EndOfFileFlag
+           END-START.
+           PERFORM UNTIL EndOfFileFlag = 'Y' OR DupTaxIDFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N' AND RecordActive
+                       AND TaxID = WSNewTaxID
+                   MOVE 'Y' TO DupTaxIDFlag
+               END-IF
+           END-PERFORM.
+       CheckDupName.
+           MOVE 'N' TO EndOfFileFlag.
+           MOVE 'N' TO DupNameFlag.
+           MOVE ZEROS TO IDNum.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO EndOfFileFlag
+           END-START.
+           PERFORM UNTIL EndOfFileFlag = 'Y' OR DupNameFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N' AND RecordActive
+                       AND FirstName = WSNewFirstName
+                       AND LastName = WSNewLastName
+                   MOVE 'Y' TO DupNameFlag
+                   MOVE IDNum TO DupNameID
+               END-IF
+           END-PERFORM.
+       ParseCustAddress.
+           MOVE SPACES TO StreetNumber, StreetName, City.
+           MOVE SPACES TO AddrBeforeComma, AddrAfterComma.
+           MOVE 1 TO UnstrPtr.
+           UNSTRING CustAddressLine DELIMITED BY ","
+               INTO AddrBeforeComma, AddrAfterComma
+           END-UNSTRING.
+           UNSTRING AddrBeforeComma DELIMITED BY SPACE
+               INTO StreetNumber
+               WITH POINTER UnstrPtr
+           END-UNSTRING.
+           IF UnstrPtr <= LENGTH OF AddrBeforeComma
+               MOVE AddrBeforeComma(UnstrPtr:) TO StreetName
+           END-IF.
+           MOVE AddrAfterComma TO City.
        DeleteCust.
+           MOVE 'Y' TO CustExists.
            DISPLAY " "
            DISPLAY "Enter ID to Delete: " WITH NO ADVANCING.
            ACCEPT IDNum.
-           DELETE CustomerFile
-               INVALID KEY DISPLAY "Key Does not Exist"
-           END-DELETE.
+           READ CustomerFile
+               INVALID KEY MOVE 'N' TO CustExists
+           END-READ.
+           IF CustExists='N' OR RecordDeleted
+               DISPLAY "Key Does not Exist"
+           ELSE
+               MOVE "DELETE" TO AuditOperation
+               MOVE IDNum TO AuditIDNum
+               MOVE FirstName TO AuditBeforeFirstName
+               MOVE LastName TO AuditBeforeLastName
+               MOVE FirstName TO AuditAfterFirstName
+               MOVE LastName TO AuditAfterLastName
+               MOVE SPACES TO AuditReasonCode
+               IF TransactionLoggingOn
+                   MOVE "DELETE" TO TransAction
+                   PERFORM LogTransaction
+                   DISPLAY "Transaction Logged for Nightly Apply"
+               ELSE
+                   SET RecordDeleted TO TRUE
+                   REWRITE CustomerData
+                       INVALID KEY DISPLAY "Key Does not Exist"
+                       NOT INVALID KEY PERFORM WriteAuditRecord
+                   END-REWRITE
+               END-IF
+           END-IF.
        UpdateCust.
            MOVE 'Y' TO CustExists.
            DISPLAY "Enter ID to Update: " WITH NO ADVANCING.
@@ -68,17 +345,41 @@
            READ CustomerFile
                INVALID KEY MOVE 'N' TO CustExists
            END-READ.
-           IF CustExists='N'
+           IF CustExists='N' OR RecordDeleted
                DISPLAY "Customer Does not Exist"
            ELSE
+               MOVE "UPDATE" TO AuditOperation
+               MOVE IDNum TO AuditIDNum
+               MOVE FirstName TO AuditBeforeFirstName
+               MOVE LastName TO AuditBeforeLastName
                DISPLAY "Enter the New First Name : " WITH NO ADVANCING
                ACCEPT FirstName
                DISPLAY "Enter the New Last Name : " WITH NO ADVANCING
                ACCEPT LastName
+               CALL 'NAMESTD' USING FirstName, LastName, NameStdStatus
+               MOVE FirstName TO AuditAfterFirstName
+               MOVE LastName TO AuditAfterLastName
+               DISPLAY "Before : " AuditBeforeFirstName " "
+                   AuditBeforeLastName
+               DISPLAY "After  : " AuditAfterFirstName " "
+                   AuditAfterLastName
+               DISPLAY "Enter Reason Code (e.g. Name Change, "
+                   "Data Correction) : " WITH NO ADVANCING
+               ACCEPT ReasonCode
+               MOVE ReasonCode TO AuditReasonCode
+               PERFORM StampLastActivity
+               PERFORM EnterBalanceAndLimit
+               IF TransactionLoggingOn
+                   MOVE "UPDATE" TO TransAction
+                   PERFORM LogTransaction
+                   DISPLAY "Transaction Logged for Nightly Apply"
+               ELSE
+                   REWRITE CustomerData
+                       INVALID KEY DISPLAY "Customer Not Updated"
+                       NOT INVALID KEY PERFORM WriteAuditRecord
+                   END-REWRITE
+               END-IF
            END-IF.
-           REWRITE CustomerData
-               INVALID KEY DISPLAY "Customer Not Updated"
-           END-REWRITE.
        GetCust.
            MOVE 'Y' TO CustExists.
            DISPLAY " "
@@ -87,10 +388,171 @@
            READ CustomerFile
                INVALID KEY MOVE 'N' TO CustExists
            END-READ.
-           IF CustExists='N'
+           IF CustExists='N' OR RecordDeleted
                DISPLAY "Customer Does not Exist"
            ELSE
                DISPLAY "ID : " IDNum
                DISPLAY "First Name : " FirstName
                DISPLAY "Last Name : " LastName
+               DISPLAY "Tax ID : " TaxID
+               DISPLAY "Balance : " Balance
+               DISPLAY "Credit Limit : " CreditLimit
            END-IF.
+       ListAllCust.
+           DISPLAY " "
+           DISPLAY "ALL CUSTOMERS"
+           MOVE 'N' TO EndOfFileFlag.
+           MOVE ZEROS TO IDNum.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO EndOfFileFlag
+           END-START.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N' AND RecordActive
+                   DISPLAY "ID : " IDNum
+                       " First Name : " FirstName
+                       " Last Name : " LastName
+               END-IF
+           END-PERFORM.
+       GetCustByLastName.
+           DISPLAY " "
+           DISPLAY "Enter Last Name to Find: " WITH NO ADVANCING.
+           ACCEPT SearchLastName.
+           MOVE SearchLastName TO LastName.
+           MOVE 'N' TO EndOfFileFlag.
+           START CustomerFile KEY IS NOT LESS THAN LastName
+               INVALID KEY
+                   MOVE 'Y' TO EndOfFileFlag
+                   DISPLAY "No Match Found"
+           END-START.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N'
+                   IF LastName NOT = SearchLastName
+                       MOVE 'Y' TO EndOfFileFlag
+                   ELSE
+                       IF RecordActive
+                           DISPLAY "ID : " IDNum
+                               " First Name : " FirstName
+                               " Last Name : " LastName
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+       StampLastActivity.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TodayDate.
+           MOVE TodayMonth TO LastActMonth.
+           MOVE TodayDay TO LastActDay.
+           MOVE TodayYear TO LastActYear.
+       EnterBalanceAndLimit.
+           MOVE 'N' TO BalanceValidFlag.
+           PERFORM UNTIL BalanceValidFlag = 'Y'
+               DISPLAY "Enter Credit Limit : " WITH NO ADVANCING
+               ACCEPT CreditLimit
+               DISPLAY "Enter Current Balance : " WITH NO ADVANCING
+               ACCEPT Balance
+               IF Balance > CreditLimit
+                   DISPLAY "Balance Cannot Exceed Credit Limit - "
+                       "Try Again"
+               ELSE
+                   MOVE 'Y' TO BalanceValidFlag
+               END-IF
+           END-PERFORM.
+       WriteAuditRecord.
+           MOVE FUNCTION CURRENT-DATE TO AuditTimestamp.
+           WRITE AuditRecord.
+           ADD 1 TO TxnCount.
+           PERFORM CheckpointIfDue.
+       LogTransaction.
+           MOVE IDNum TO TransIDNum.
+           MOVE FirstName TO TransFirstName.
+           MOVE LastName TO TransLastName.
+           MOVE TaxID TO TransTaxID.
+           MOVE CustAddress TO TransCustAddress.
+           MOVE DateOfBirth TO TransDateOfBirth.
+           MOVE AuditReasonCode TO TransReasonCode.
+           WRITE TransRecord.
+           ADD 1 TO TxnCount.
+           PERFORM CheckpointIfDue.
+       CheckpointIfDue.
+           IF TxnCount >= CheckpointInterval
+               CLOSE CustomerFile
+               CLOSE AuditFile
+               CLOSE TransactionFile
+               OPEN I-O CustomerFile
+               OPEN EXTEND AuditFile
+               OPEN EXTEND TransactionFile
+               MOVE 0 TO TxnCount
+               DISPLAY "Checkpoint taken - CustomerFile committed"
+           END-IF.
+       PrintCustReport.
+           DISPLAY " "
+           DISPLAY "CUSTOMER REPORT"
+           DISPLAY "  ID  FIRST NAME      LAST NAME       "
+               "TAX ID       DATE OF BIRTH"
+           MOVE 'N' TO EndOfFileFlag.
+           MOVE ZEROS TO IDNum.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO EndOfFileFlag
+           END-START.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N' AND RecordActive
+                   MOVE IDNum TO ReportIDNum
+                   MOVE TaxID TO ReportTaxID
+                   MOVE DateOfBirthNum TO ReportDOB
+                   DISPLAY ReportIDNum "  " FirstName "  "
+                       LastName "  " ReportTaxID "  " ReportDOB
+               END-IF
+           END-PERFORM.
+       ListIDsFrom.
+           DISPLAY " "
+           DISPLAY "Enter Starting ID : " WITH NO ADVANCING.
+           ACCEPT IDNum.
+           MOVE 'N' TO EndOfFileFlag.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY
+                   MOVE 'Y' TO EndOfFileFlag
+                   DISPLAY "No IDs at or Above That Starting Point"
+           END-START.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N' AND RecordActive
+                   DISPLAY "ID : " IDNum " Last Name : " LastName
+               END-IF
+           END-PERFORM.
+       ExportCustCSV.
+           DISPLAY " ".
+           MOVE 0 TO ExportedCount.
+           OPEN OUTPUT CSVFile.
+           MOVE 'N' TO EndOfFileFlag.
+           MOVE ZEROS TO IDNum.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO EndOfFileFlag
+           END-START.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N' AND RecordActive
+                   MOVE SPACES TO CSVLine
+                   STRING IDNum ","
+                       FUNCTION TRIM(FirstName) ","
+                       FUNCTION TRIM(LastName)
+                       DELIMITED BY SIZE INTO CSVLine
+                   END-STRING
+                   WRITE CSVLine
+                   ADD 1 TO ExportedCount
+               END-IF
+           END-PERFORM.
+           CLOSE CSVFile.
+           DISPLAY "Customers Exported to customer.csv : "
+               ExportedCount.
