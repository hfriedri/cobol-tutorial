@@ -2,32 +2,76 @@
        PROGRAM-ID. coboltut10.
        AUTHOR. Henning Friedrich.
        DATE-WRITTEN. October 08st 2021
+      * October 28st 2021 - turned into a parameterized add utility:
+      * accepts IDNum/FirstName/LastName, checks the indexed
+      * CustomerFile for a duplicate IDNum first, and appends via
+      * OPEN EXTEND instead of OPEN OUTPUT so re-running the program
+      * no longer destroys previously added records.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
               SELECT CustomerFile ASSIGN TO "Customer.dat"
                   ORGANIZATION IS LINE SEQUENTIAL
                   ACCESS IS SEQUENTIAL.
+              SELECT MasterFile ASSIGN TO "customer.txt"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MstIDNum.
        DATA DIVISION.
        FILE SECTION.
        FD CustomerFile.
        01  CustomerData.
-               02  IDNum              PIC 9(8).
+               02  IDNum              PIC 9(6).
                02  CustName.
                     03  FirstName     PIC X(15).
                     03  LastName      PIC X(15).
+       FD  MasterFile.
+       01  MasterData.
+               02  MstIDNum           PIC 9(6).
+               02  MstFirstName       PIC X(15).
+               02  MstLastName        PIC X(15).
+               02  MstTaxID           PIC 9(9).
+               02  MstCustAddress.
+                   03  MstStreetNumber PIC X(6).
+                   03  MstStreetName  PIC X(20).
+                   03  MstCity        PIC X(15).
+               02  MstDateOfBirth.
+                   03  MstMOB         PIC 99.
+                   03  MstDOB         PIC 99.
+                   03  MstYOB         PIC 9(4).
+               02  MstLastActivityDate.
+                   03  MstLastActMonth PIC 99.
+                   03  MstLastActDay  PIC 99.
+                   03  MstLastActYear PIC 9(4).
+               02  MstBalance         PIC S9(7)V99.
+               02  MstCreditLimit     PIC S9(7)V99.
+               02  MstRecStatus       PIC X VALUE SPACE.
        WORKING-STORAGE SECTION.
-       01  WSCustomer.
-               02  WSIDNum            PIC 9(8).
-               02  WSCustName.
-                    03  WSFirstName   PIC X(15).
-                    03  WSLastName    PIC X(15).
+       01  DupIDFlag                  PIC X VALUE 'N'.
        PROCEDURE DIVISION.
-       OPEN OUTPUT CustomerFile.
-           MOVE 00001 TO IDNum.
-           MOVE "Doug" TO FirstName.
-           MOVE "Thomas" TO LastName.
-           WRITE CustomerData
-           END-WRITE.
-       CLOSE CustomerFile.
+           DISPLAY "Customer ID " WITH NO ADVANCING
+           ACCEPT IDNum
+           DISPLAY "Customer FirstName " WITH NO ADVANCING
+           ACCEPT FirstName
+           DISPLAY "Customer LastName " WITH NO ADVANCING
+           ACCEPT LastName
+           PERFORM CheckDupID.
+           IF DupIDFlag = 'Y'
+               DISPLAY "ID " IDNum " Already on File - Not Added"
+           ELSE
+               OPEN EXTEND CustomerFile
+               WRITE CustomerData
+               END-WRITE
+               CLOSE CustomerFile
+               DISPLAY "Customer " IDNum " Added"
+           END-IF.
            STOP RUN.
+       CheckDupID.
+           MOVE 'N' TO DupIDFlag.
+           MOVE IDNum TO MstIDNum.
+           OPEN INPUT MasterFile.
+           READ MasterFile
+               INVALID KEY CONTINUE
+               NOT INVALID KEY MOVE 'Y' TO DupIDFlag
+           END-READ.
+           CLOSE MasterFile.
