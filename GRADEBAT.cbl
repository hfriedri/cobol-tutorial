@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADEBAT.
+       AUTHOR. Henning Friedrich.
+       DATE-WRITTEN. November 01st 2021
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+              CLASS PassingScore IS "A" THRU "C", "D".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT File1 ASSIGN TO "student1.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT File2 ASSIGN TO "student2.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT RosterFile ASSIGN TO "gradebat-roster.lst"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  File1.
+       01  File1Record.
+               02  F1RecType      PIC X.
+                   88  F1IsHeader    VALUE 'H'.
+                   88  F1IsDetail    VALUE 'D'.
+                   88  F1IsTrailer   VALUE 'T'.
+               02  F1RecBody      PIC X(19).
+       01  F1HeaderRecord REDEFINES File1Record.
+               02  FILLER         PIC X.
+               02  F1HdrRunDate   PIC X(8).
+               02  F1HdrSourceSys PIC X(10).
+               02  FILLER         PIC X(1).
+       01  F1DetailRecord REDEFINES File1Record.
+               02  FILLER         PIC X.
+               02  F1DetailID     PIC 9.
+               02  F1DetailName   PIC X(10).
+               02  F1DetailScore  PIC X.
+               02  F1DetailGPA    PIC 9V99.
+               02  FILLER         PIC X(4).
+       01  F1TrailerRecord REDEFINES File1Record.
+               02  FILLER         PIC X.
+               02  F1TrlRecCount  PIC 9(5).
+               02  FILLER         PIC X(14).
+       FD  File2.
+       01  File2Record.
+               02  F2RecType      PIC X.
+                   88  F2IsHeader    VALUE 'H'.
+                   88  F2IsDetail    VALUE 'D'.
+                   88  F2IsTrailer   VALUE 'T'.
+               02  F2RecBody      PIC X(19).
+       01  F2HeaderRecord REDEFINES File2Record.
+               02  FILLER         PIC X.
+               02  F2HdrRunDate   PIC X(8).
+               02  F2HdrSourceSys PIC X(10).
+               02  FILLER         PIC X(1).
+       01  F2DetailRecord REDEFINES File2Record.
+               02  FILLER         PIC X.
+               02  F2DetailID     PIC 9.
+               02  F2DetailName   PIC X(10).
+               02  F2DetailScore  PIC X.
+               02  F2DetailGPA    PIC 9V99.
+               02  FILLER         PIC X(4).
+       01  F2TrailerRecord REDEFINES File2Record.
+               02  FILLER         PIC X.
+               02  F2TrlRecCount  PIC 9(5).
+               02  FILLER         PIC X(14).
+       FD  RosterFile.
+       01  RosterLine                 PIC X(40).
+       WORKING-STORAGE SECTION.
+       01  F1EOF                       PIC X VALUE 'N'.
+       01  F1TrailerSeen               PIC X VALUE 'N'.
+       01  File1Count                  PIC 9(5) VALUE 0.
+       01  F2EOF                       PIC X VALUE 'N'.
+       01  F2TrailerSeen               PIC X VALUE 'N'.
+       01  File2Count                  PIC 9(5) VALUE 0.
+       01  PassCount                   PIC 9(5) VALUE 0.
+       01  FailCount                   PIC 9(5) VALUE 0.
+       PROCEDURE DIVISION.
+       Mainline.
+           DISPLAY "STUDENT PASS/FAIL GRADING BATCH".
+           OPEN OUTPUT RosterFile.
+           PERFORM GradeFile1.
+           PERFORM GradeFile2.
+           CLOSE RosterFile.
+           DISPLAY " "
+           DISPLAY "Students Passing : " PassCount
+           DISPLAY "Students Failing : " FailCount
+           DISPLAY "END OF GRADING BATCH".
+           STOP RUN.
+       GradeFile1.
+           MOVE 'N' TO F1EOF.
+           MOVE 'N' TO F1TrailerSeen.
+           MOVE 0 TO File1Count.
+           OPEN INPUT File1.
+           READ File1
+               AT END MOVE 'Y' TO F1EOF
+           END-READ.
+           IF F1EOF = 'N'
+               IF F1IsHeader
+                   DISPLAY "File1 Header - Run Date: " F1HdrRunDate
+                       " Source: " F1HdrSourceSys
+               ELSE
+                   DISPLAY "WARNING: student1.dat missing header record"
+                   PERFORM ClassifyFile1Student
+               END-IF
+           END-IF.
+           PERFORM UNTIL F1EOF = 'Y' OR F1TrailerSeen = 'Y'
+               READ File1
+                   AT END MOVE 'Y' TO F1EOF
+               END-READ
+               IF F1EOF = 'N'
+                   EVALUATE TRUE
+                       WHEN F1IsDetail
+                           PERFORM ClassifyFile1Student
+                       WHEN F1IsTrailer
+                           MOVE 'Y' TO F1TrailerSeen
+                           IF F1TrlRecCount NOT = File1Count
+                               DISPLAY "WARNING: student1.dat trailer "
+                                   "count " F1TrlRecCount
+                                   " does not match " File1Count
+                                   " detail records read"
+                           END-IF
+                       WHEN OTHER
+                           DISPLAY "WARNING: unexpected record type "
+                               "in student1.dat - skipped"
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+           CLOSE File1.
+       ClassifyFile1Student.
+           ADD 1 TO File1Count.
+           IF F1DetailScore IS PassingScore
+               ADD 1 TO PassCount
+               STRING "ID " F1DetailID " " F1DetailName
+                   " - PASS" DELIMITED BY SIZE INTO RosterLine
+               END-STRING
+           ELSE
+               ADD 1 TO FailCount
+               STRING "ID " F1DetailID " " F1DetailName
+                   " - FAIL" DELIMITED BY SIZE INTO RosterLine
+               END-STRING
+           END-IF.
+           WRITE RosterLine.
+           MOVE SPACES TO RosterLine.
+       GradeFile2.
+           MOVE 'N' TO F2EOF.
+           MOVE 'N' TO F2TrailerSeen.
+           MOVE 0 TO File2Count.
+           OPEN INPUT File2.
+           READ File2
+               AT END MOVE 'Y' TO F2EOF
+           END-READ.
+           IF F2EOF = 'N'
+               IF F2IsHeader
+                   DISPLAY "File2 Header - Run Date: " F2HdrRunDate
+                       " Source: " F2HdrSourceSys
+               ELSE
+                   DISPLAY "WARNING: student2.dat missing header record"
+                   PERFORM ClassifyFile2Student
+               END-IF
+           END-IF.
+           PERFORM UNTIL F2EOF = 'Y' OR F2TrailerSeen = 'Y'
+               READ File2
+                   AT END MOVE 'Y' TO F2EOF
+               END-READ
+               IF F2EOF = 'N'
+                   EVALUATE TRUE
+                       WHEN F2IsDetail
+                           PERFORM ClassifyFile2Student
+                       WHEN F2IsTrailer
+                           MOVE 'Y' TO F2TrailerSeen
+                           IF F2TrlRecCount NOT = File2Count
+                               DISPLAY "WARNING: student2.dat trailer "
+                                   "count " F2TrlRecCount
+                                   " does not match " File2Count
+                                   " detail records read"
+                           END-IF
+                       WHEN OTHER
+                           DISPLAY "WARNING: unexpected record type "
+                               "in student2.dat - skipped"
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+           CLOSE File2.
+       ClassifyFile2Student.
+           ADD 1 TO File2Count.
+           IF F2DetailScore IS PassingScore
+               ADD 1 TO PassCount
+               STRING "ID " F2DetailID " " F2DetailName
+                   " - PASS" DELIMITED BY SIZE INTO RosterLine
+               END-STRING
+           ELSE
+               ADD 1 TO FailCount
+               STRING "ID " F2DetailID " " F2DetailName
+                   " - FAIL" DELIMITED BY SIZE INTO RosterLine
+               END-STRING
+           END-IF.
+           WRITE RosterLine.
+           MOVE SPACES TO RosterLine.
