@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTLOAD.
+       AUTHOR. Henning Friedrich.
+       DATE-WRITTEN. October 12st 2021
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT SourceFile ASSIGN TO "Customer.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT CustomerFile ASSIGN TO "customer.txt"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS IDNum
+                  ALTERNATE RECORD KEY IS LastName
+                      WITH DUPLICATES.
+              SELECT RejectFile ASSIGN TO "custload-reject.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SourceFile.
+       01  SourceData.
+               02  SrcIDNum           PIC 9(6).
+               02  SrcFirstName       PIC X(15).
+               02  SrcLastName        PIC X(15).
+       FD  CustomerFile.
+       01  CustomerData.
+               02  IDNum              PIC 9(6).
+               02  FirstName          PIC X(15).
+               02  LastName           PIC X(15).
+               02  TaxID              PIC 9(9).
+               02  CustAddress.
+                   03  StreetNumber   PIC X(6).
+                   03  StreetName     PIC X(20).
+                   03  City           PIC X(15).
+               02  DateOfBirth.
+                   03  MOB            PIC 99.
+                   03  DOB            PIC 99.
+                   03  YOB            PIC 9(4).
+               02  LastActivityDate.
+                   03  LastActMonth   PIC 99.
+                   03  LastActDay     PIC 99.
+                   03  LastActYear    PIC 9(4).
+               02  Balance            PIC S9(7)V99 VALUE ZEROS.
+               02  CreditLimit        PIC S9(7)V99 VALUE ZEROS.
+               02  RecStatus          PIC X VALUE SPACE.
+                   88  RecordActive   VALUE SPACE.
+                   88  RecordDeleted  VALUE 'D'.
+       FD  RejectFile.
+       01  RejectLine                 PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  EndOfFileFlag              PIC X VALUE 'N'.
+       01  LoadedCount                PIC 9(5) VALUE 0.
+       01  RejectedCount              PIC 9(5) VALUE 0.
+       01  RejectReason               PIC X(24).
+       01  MaxIDNum                   PIC 9(6) VALUE 999999.
+       PROCEDURE DIVISION.
+       Mainline.
+           OPEN INPUT SourceFile.
+           OPEN I-O CustomerFile.
+           OPEN OUTPUT RejectFile.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ SourceFile
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N'
+                   PERFORM LoadOneRecord
+               END-IF
+           END-PERFORM.
+           CLOSE SourceFile.
+           CLOSE CustomerFile.
+           CLOSE RejectFile.
+           DISPLAY "Records Loaded   : " LoadedCount.
+           DISPLAY "Records Rejected : " RejectedCount.
+           STOP RUN.
+       LoadOneRecord.
+           IF SrcIDNum > MaxIDNum
+               MOVE "IDNum out of range" TO RejectReason
+               PERFORM WriteReject
+           ELSE
+               MOVE SrcIDNum TO IDNum
+               MOVE SrcFirstName TO FirstName
+               MOVE SrcLastName TO LastName
+               MOVE ZEROS TO TaxID
+               MOVE SPACES TO CustAddress
+               MOVE ZEROS TO DateOfBirth
+               MOVE ZEROS TO LastActivityDate
+               MOVE ZEROS TO Balance
+               MOVE ZEROS TO CreditLimit
+               MOVE SPACE TO RecStatus
+               WRITE CustomerData
+                   INVALID KEY
+                       MOVE "IDNum already on file" TO RejectReason
+                       PERFORM WriteReject
+                   NOT INVALID KEY
+                       ADD 1 TO LoadedCount
+               END-WRITE
+           END-IF.
+       WriteReject.
+           ADD 1 TO RejectedCount.
+           STRING "ID " SrcIDNum " " SrcFirstName " " SrcLastName
+               " - " RejectReason DELIMITED BY SIZE INTO RejectLine
+           END-STRING.
+           WRITE RejectLine.
+           MOVE SPACES TO RejectLine.
