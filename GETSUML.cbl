@@ -0,0 +1,21 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GETSUML.
+       AUTHOR. Henning Friedrich.
+       DATE-WRITTEN. October 13st 2021.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  LIdx                PIC 9(3).
+       LINKAGE SECTION.
+       01  LCount               PIC 9(3).
+       01  LAmountTable.
+               02  LAmount      PIC 9(7)V99
+                                OCCURS 1 TO 999 TIMES
+                                DEPENDING ON LCount.
+       01  LTotal               PIC 9(9)V99.
+       PROCEDURE DIVISION USING LCount, LAmountTable, LTotal.
+           MOVE 0 TO LTotal.
+           PERFORM VARYING LIdx FROM 1 BY 1 UNTIL LIdx > LCount
+               ADD LAmount(LIdx) TO LTotal
+           END-PERFORM.
+           DISPLAY "In Unterprogramm GETSUML".
+       EXIT PROGRAM.
