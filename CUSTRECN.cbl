@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRECN.
+       AUTHOR. Henning Friedrich.
+       DATE-WRITTEN. October 12st 2021
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT SourceFile ASSIGN TO "Customer.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT CustomerFile ASSIGN TO "customer.txt"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS IDNum
+                  ALTERNATE RECORD KEY IS LastName
+                      WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SourceFile.
+       01  SourceData.
+               02  SrcIDNum           PIC 9(6).
+               02  SrcFirstName       PIC X(15).
+               02  SrcLastName        PIC X(15).
+       FD  CustomerFile.
+       01  CustomerData.
+               02  IDNum              PIC 9(6).
+               02  FirstName          PIC X(15).
+               02  LastName           PIC X(15).
+               02  TaxID              PIC 9(9).
+               02  CustAddress.
+                   03  StreetNumber   PIC X(6).
+                   03  StreetName     PIC X(20).
+                   03  City           PIC X(15).
+               02  DateOfBirth.
+                   03  MOB            PIC 99.
+                   03  DOB            PIC 99.
+                   03  YOB            PIC 9(4).
+               02  LastActivityDate.
+                   03  LastActMonth   PIC 99.
+                   03  LastActDay     PIC 99.
+                   03  LastActYear    PIC 9(4).
+               02  Balance            PIC S9(7)V99 VALUE ZEROS.
+               02  CreditLimit        PIC S9(7)V99 VALUE ZEROS.
+               02  RecStatus          PIC X VALUE SPACE.
+                   88  RecordActive   VALUE SPACE.
+                   88  RecordDeleted  VALUE 'D'.
+       WORKING-STORAGE SECTION.
+       01  EndOfFileFlag              PIC X VALUE 'N'.
+       01  CFTable.
+               02  CFCount            PIC 9(6) VALUE 0.
+               02  CFEntry            OCCURS 1 TO 999999 TIMES
+                                       DEPENDING ON CFCount
+                                       INDEXED BY CFIdx.
+                   03  CFIDNum        PIC 9(6).
+                   03  CFFirstName    PIC X(15).
+                   03  CFLastName     PIC X(15).
+                   03  CFMatched      PIC X VALUE 'N'.
+       01  FoundInCF                  PIC X VALUE 'N'.
+       01  MatchIdx                   PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+       Mainline.
+           DISPLAY "CUSTOMER FILE RECONCILIATION REPORT".
+           PERFORM LoadCustomerFile.
+           OPEN INPUT SourceFile.
+           MOVE 'N' TO EndOfFileFlag.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ SourceFile
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N'
+                   PERFORM CompareOneSource
+               END-IF
+           END-PERFORM.
+           CLOSE SourceFile.
+           PERFORM ReportUnmatchedCF
+               VARYING CFIdx FROM 1 BY 1 UNTIL CFIdx > CFCount.
+           DISPLAY "END OF RECONCILIATION REPORT".
+           STOP RUN.
+       LoadCustomerFile.
+           OPEN INPUT CustomerFile.
+           MOVE ZEROS TO IDNum.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO EndOfFileFlag
+           END-START.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N' AND RecordActive
+                   ADD 1 TO CFCount
+                   MOVE IDNum TO CFIDNum(CFCount)
+                   MOVE FirstName TO CFFirstName(CFCount)
+                   MOVE LastName TO CFLastName(CFCount)
+                   MOVE 'N' TO CFMatched(CFCount)
+               END-IF
+           END-PERFORM.
+           CLOSE CustomerFile.
+           MOVE 'N' TO EndOfFileFlag.
+       CompareOneSource.
+           MOVE 'N' TO FoundInCF.
+           MOVE 0 TO MatchIdx.
+           PERFORM VARYING CFIdx FROM 1 BY 1 UNTIL CFIdx > CFCount
+               IF CFIDNum(CFIdx) = SrcIDNum
+                   MOVE 'Y' TO FoundInCF
+                   MOVE CFIdx TO MatchIdx
+                   MOVE 'Y' TO CFMatched(CFIdx)
+               END-IF
+           END-PERFORM.
+           IF FoundInCF = 'N'
+               DISPLAY "ID " SrcIDNum
+                   " in Customer.dat but missing from CustomerFile"
+           ELSE
+               IF CFFirstName(MatchIdx) NOT = SrcFirstName
+                       OR CFLastName(MatchIdx) NOT = SrcLastName
+                   DISPLAY "ID " SrcIDNum " name mismatch - "
+                       "Customer.dat: " SrcFirstName SrcLastName
+                       " CustomerFile: " CFFirstName(MatchIdx)
+                       CFLastName(MatchIdx)
+               END-IF
+           END-IF.
+       ReportUnmatchedCF.
+           IF CFMatched(CFIdx) = 'N'
+               DISPLAY "ID " CFIDNum(CFIdx)
+                   " in CustomerFile but missing from Customer.dat"
+           END-IF.
