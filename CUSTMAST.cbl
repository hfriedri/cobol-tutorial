@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAST.
+       AUTHOR. Henning Friedrich.
+       DATE-WRITTEN. October 29st 2021
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CustomerFile ASSIGN TO "customer.txt"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS IDNum
+                  ALTERNATE RECORD KEY IS LastName
+                      WITH DUPLICATES.
+              SELECT ExtractFile ASSIGN TO "custmast-extract.tmp"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT SortWork ASSIGN TO "custmast-sort.tmp".
+              SELECT MasterListFile ASSIGN TO "custmast.lst"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CustomerFile.
+       01  CustomerData.
+               02  IDNum              PIC 9(6).
+               02  FirstName          PIC X(15).
+               02  LastName           PIC X(15).
+               02  TaxID              PIC 9(9).
+               02  CustAddress.
+                   03  StreetNumber   PIC X(6).
+                   03  StreetName     PIC X(20).
+                   03  City           PIC X(15).
+               02  DateOfBirth.
+                   03  MOB            PIC 99.
+                   03  DOB            PIC 99.
+                   03  YOB            PIC 9(4).
+               02  LastActivityDate.
+                   03  LastActMonth   PIC 99.
+                   03  LastActDay     PIC 99.
+                   03  LastActYear    PIC 9(4).
+               02  Balance            PIC S9(7)V99 VALUE ZEROS.
+               02  CreditLimit        PIC S9(7)V99 VALUE ZEROS.
+               02  RecStatus          PIC X VALUE SPACE.
+                   88  RecordActive   VALUE SPACE.
+                   88  RecordDeleted  VALUE 'D'.
+       FD  ExtractFile.
+       01  ExtractData.
+               02  ExtIDNum           PIC 9(6).
+               02  ExtFirstName       PIC X(15).
+               02  ExtLastName        PIC X(15).
+       SD  SortWork.
+       01  SortData.
+               02  SortIDNum          PIC 9(6).
+               02  SortFirstName      PIC X(15).
+               02  SortLastName       PIC X(15).
+       FD  MasterListFile.
+       01  MasterListLine             PIC X(40).
+       WORKING-STORAGE SECTION.
+       01  EndOfFileFlag              PIC X VALUE 'N'.
+       01  ExtractedCount             PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+       Mainline.
+           DISPLAY "ALPHABETICAL CUSTOMER MASTER LISTING".
+           PERFORM ExtractCustomerFile.
+           SORT SortWork ON ASCENDING KEY SortLastName, SortFirstName
+                  USING ExtractFile
+                  OUTPUT PROCEDURE IS WriteMasterList.
+           DISPLAY "Customers Extracted : " ExtractedCount.
+           DISPLAY "END OF CUSTOMER MASTER LISTING".
+           STOP RUN.
+       ExtractCustomerFile.
+           OPEN INPUT CustomerFile.
+           OPEN OUTPUT ExtractFile.
+           MOVE ZEROS TO IDNum.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO EndOfFileFlag
+           END-START.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N' AND RecordActive
+                   MOVE IDNum TO ExtIDNum
+                   MOVE FirstName TO ExtFirstName
+                   MOVE LastName TO ExtLastName
+                   WRITE ExtractData
+                   ADD 1 TO ExtractedCount
+               END-IF
+           END-PERFORM.
+           CLOSE CustomerFile.
+           CLOSE ExtractFile.
+       WriteMasterList.
+           OPEN OUTPUT MasterListFile.
+           MOVE 'N' TO EndOfFileFlag.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               RETURN SortWork
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-RETURN
+               IF EndOfFileFlag = 'N'
+                   STRING SortLastName ", " SortFirstName
+                       "  ID " SortIDNum DELIMITED BY SIZE
+                       INTO MasterListLine
+                   WRITE MasterListLine
+                   MOVE SPACES TO MasterListLine
+               END-IF
+           END-PERFORM.
+           CLOSE MasterListFile.
