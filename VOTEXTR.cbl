@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VOTEXTR.
+       AUTHOR. Henning Friedrich.
+       DATE-WRITTEN. October 19st 2021.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CustomerFile ASSIGN TO "customer.txt"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS IDNum
+                  ALTERNATE RECORD KEY IS LastName
+                      WITH DUPLICATES.
+              SELECT VoterFile ASSIGN TO "voter-extract.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CustomerFile.
+       01  CustomerData.
+               02  IDNum              PIC 9(6).
+               02  FirstName          PIC X(15).
+               02  LastName           PIC X(15).
+               02  TaxID              PIC 9(9).
+               02  CustAddress.
+                   03  StreetNumber   PIC X(6).
+                   03  StreetName     PIC X(20).
+                   03  City           PIC X(15).
+               02  DateOfBirth.
+                   03  MOB            PIC 99.
+                   03  DOB            PIC 99.
+                   03  YOB            PIC 9(4).
+               02  LastActivityDate.
+                   03  LastActMonth   PIC 99.
+                   03  LastActDay     PIC 99.
+                   03  LastActYear    PIC 9(4).
+               02  Balance            PIC S9(7)V99 VALUE ZEROS.
+               02  CreditLimit        PIC S9(7)V99 VALUE ZEROS.
+               02  RecStatus          PIC X VALUE SPACE.
+                   88  RecordActive   VALUE SPACE.
+                   88  RecordDeleted  VALUE 'D'.
+       FD  VoterFile.
+       01  VoterLine                  PIC X(20).
+       WORKING-STORAGE SECTION.
+       01  EndOfFileFlag              PIC X VALUE 'N'.
+       01  CustAge                    PIC 99.
+       01  CanVoteFlag                PIC 9 VALUE 0.
+               88  CanVote            VALUE 1.
+               88  CantVote           VALUE 0.
+       01  EligibleCount              PIC 9(5) VALUE 0.
+       01  ScannedCount               PIC 9(5) VALUE 0.
+       PROCEDURE DIVISION.
+       Mainline.
+           OPEN INPUT CustomerFile.
+           OPEN OUTPUT VoterFile.
+           MOVE ZEROS TO IDNum.
+           START CustomerFile KEY IS NOT LESS THAN IDNum
+               INVALID KEY MOVE 'Y' TO EndOfFileFlag
+           END-START.
+           PERFORM UNTIL EndOfFileFlag = 'Y'
+               READ CustomerFile NEXT RECORD
+                   AT END MOVE 'Y' TO EndOfFileFlag
+               END-READ
+               IF EndOfFileFlag = 'N' AND RecordActive
+                   PERFORM CheckVoterEligibility
+               END-IF
+           END-PERFORM.
+           CLOSE CustomerFile.
+           CLOSE VoterFile.
+           DISPLAY "Customers Scanned  : " ScannedCount.
+           DISPLAY "Voters Eligible    : " EligibleCount.
+           STOP RUN.
+       CheckVoterEligibility.
+           ADD 1 TO ScannedCount.
+           CALL 'GETAGE' USING MOB, DOB, YOB, CustAge.
+           IF CustAge >= 18
+               SET CanVote TO TRUE
+           ELSE
+               SET CantVote TO TRUE
+           END-IF.
+           IF CanVote
+               ADD 1 TO EligibleCount
+               MOVE IDNum TO VoterLine
+               WRITE VoterLine
+           END-IF.
