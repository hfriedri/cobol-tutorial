@@ -11,42 +11,392 @@
                   ORGANIZATION IS LINE SEQUENTIAL.
               SELECT File2 ASSIGN TO "student2.dat"
                   ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT File1Detail ASSIGN TO "student1-detail.tmp"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT File2Detail ASSIGN TO "student2-detail.tmp"
+                  ORGANIZATION IS LINE SEQUENTIAL.
               SELECT SortedFile ASSIGN TO "student-sorted.dat"
                   ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT SortedFile2 ASSIGN TO "student2-sorted.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL.
               SELECT NewFile ASSIGN TO "student-merged.dat"
                   ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT ControlFile ASSIGN TO "sortctl.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT DupLogFile ASSIGN TO "student-dupid.log"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT CheckpointFile ASSIGN TO "sort17.ckpt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS CkptStatus.
        DATA DIVISION.
        FILE SECTION.
        FD  File1.
+       01  File1Record.
+               02  F1RecType      PIC X.
+                   88  F1IsHeader    VALUE 'H'.
+                   88  F1IsDetail    VALUE 'D'.
+                   88  F1IsTrailer   VALUE 'T'.
+               02  F1RecBody      PIC X(19).
+       01  F1HeaderRecord REDEFINES File1Record.
+               02  FILLER         PIC X.
+               02  F1HdrRunDate   PIC X(8).
+               02  F1HdrSourceSys PIC X(10).
+               02  FILLER         PIC X(1).
+       01  F1DetailRecord REDEFINES File1Record.
+               02  FILLER         PIC X.
+               02  F1DetailID     PIC 9.
+               02  F1DetailName   PIC X(10).
+               02  F1DetailScore  PIC X.
+               02  F1DetailGPA    PIC 9V99.
+               02  FILLER         PIC X(4).
+       01  F1TrailerRecord REDEFINES File1Record.
+               02  FILLER         PIC X.
+               02  F1TrlRecCount  PIC 9(5).
+               02  FILLER         PIC X(14).
+       FD  File2.
+       01  File2Record.
+               02  F2RecType      PIC X.
+                   88  F2IsHeader    VALUE 'H'.
+                   88  F2IsDetail    VALUE 'D'.
+                   88  F2IsTrailer   VALUE 'T'.
+               02  F2RecBody      PIC X(19).
+       01  F2HeaderRecord REDEFINES File2Record.
+               02  FILLER         PIC X.
+               02  F2HdrRunDate   PIC X(8).
+               02  F2HdrSourceSys PIC X(10).
+               02  FILLER         PIC X(1).
+       01  F2DetailRecord REDEFINES File2Record.
+               02  FILLER         PIC X.
+               02  F2DetailID     PIC 9.
+               02  F2DetailName   PIC X(10).
+               02  F2DetailScore  PIC X.
+               02  F2DetailGPA    PIC 9V99.
+               02  FILLER         PIC X(4).
+       01  F2TrailerRecord REDEFINES File2Record.
+               02  FILLER         PIC X.
+               02  F2TrlRecCount  PIC 9(5).
+               02  FILLER         PIC X(14).
+       FD  File1Detail.
        01  StudData.
                02  IDNum      PIC 9.
                02  StudName   PIC X(10).
-       FD  File2.
+               02  StudScore  PIC X.
+               02  StudGPA    PIC 9V99.
+       FD  File2Detail.
        01  StudData2.
                02  IDNum2     PIC 9.
                02  StudName2  PIC X(10).
+               02  StudScore2 PIC X.
+               02  StudGPA2   PIC 9V99.
        SD  WorkFile1.
        01  WStudData1.
                02  WIDNum1     PIC 9.
                02  WStudName1  PIC X(10).
+               02  WStudScore1 PIC X.
+               02  WStudGPA1   PIC 9V99.
        SD  WorkFile2.
        01  WStudData2.
                02  WIDNum2     PIC 9.
                02  WStudName2  PIC X(10).
+               02  WStudScore2 PIC X.
+               02  WStudGPA2   PIC 9V99.
        FD  SortedFile.
        01  SStudData.
                02  SIDNum     PIC 9.
                02  SStudName  PIC X(10).
+               02  SStudScore PIC X.
+               02  SStudGPA   PIC 9V99.
+       FD  SortedFile2.
+       01  SStudData2.
+               02  SIDNum     PIC 9.
+               02  SStudName  PIC X(10).
+               02  SStudScore PIC X.
+               02  SStudGPA   PIC 9V99.
        FD  NewFile.
        01  NStudData.
                02  NIDNum     PIC 9.
                02  NStudName  PIC X(10).
+               02  NStudScore PIC X.
+               02  NStudGPA   PIC 9V99.
+       FD  ControlFile.
+       01  ControlRecord.
+               02  CtlSortKey  PIC 9.
+                   88  CtlKeyIsID    VALUE 1.
+                   88  CtlKeyIsName  VALUE 2.
+               02  CtlSortDir  PIC X.
+                   88  CtlDirDescending  VALUE 'D'.
+       FD  DupLogFile.
+       01  DupLogRecord               PIC X(40).
+       FD  CheckpointFile.
+       01  CheckpointRecord           PIC X(20).
        WORKING-STORAGE SECTION.
+       01  MergeEOF                   PIC X VALUE 'N'.
+       01  DupIDSeenFlag               PIC X VALUE 'N'.
+       01  SeenIDTable.
+               02  SeenIDCount         PIC 9(3) VALUE 0.
+               02  SeenIDEntry         OCCURS 1 TO 20 TIMES
+                                       DEPENDING ON SeenIDCount
+                                       INDEXED BY SeenIDX.
+                   03  SeenID          PIC 9.
+       01  CkptStatus                  PIC XX.
+       01  CheckpointFound             PIC X VALUE 'N'.
+       01  File1Count                  PIC 9(5) VALUE 0.
+       01  File2Count                  PIC 9(5) VALUE 0.
+       01  MergedCount                 PIC 9(5) VALUE 0.
+       01  F1EOF                       PIC X VALUE 'N'.
+       01  F1TrailerSeen               PIC X VALUE 'N'.
+       01  F2EOF                       PIC X VALUE 'N'.
+       01  F2TrailerSeen               PIC X VALUE 'N'.
        PROCEDURE DIVISION.
-           SORT WorkFile1 ON ASCENDING KEY SIDNum
-                  USING File1
-                  GIVING SortedFile.
-           MERGE WorkFile2 ON ASCENDING KEY NIDNum
-                  USING File1, File2
-                  GIVING NewFile.
+           PERFORM ReadSortControl.
+           PERFORM CheckRestartPoint.
+           IF CheckpointFound = 'N'
+               PERFORM ExtractFile1Detail
+               PERFORM ExtractFile2Detail
+               PERFORM RunSortPhase
+               PERFORM WriteCheckpoint
+           ELSE
+               DISPLAY "Checkpoint found - resuming at merge phase"
+           END-IF.
+           PERFORM RunMergePhase.
+           PERFORM ClearCheckpoint.
+           DISPLAY " "
+           DISPLAY "SORT/MERGE SUMMARY"
+           DISPLAY "Records Read From File1   : " File1Count
+           DISPLAY "Records Read From File2   : " File2Count
+           DISPLAY "Records Written to NewFile: " MergedCount
            STOP RUN.
+       ExtractFile1Detail.
+           MOVE 'N' TO F1EOF.
+           MOVE 'N' TO F1TrailerSeen.
+           MOVE 0 TO File1Count.
+           OPEN INPUT File1.
+           OPEN OUTPUT File1Detail.
+           READ File1
+               AT END MOVE 'Y' TO F1EOF
+           END-READ.
+           IF F1EOF = 'N'
+               IF F1IsHeader
+                   DISPLAY "File1 Header - Run Date: " F1HdrRunDate
+                       " Source: " F1HdrSourceSys
+               ELSE
+                   DISPLAY "WARNING: student1.dat missing header record"
+                   PERFORM ApplyFile1DetailRecord
+               END-IF
+           END-IF.
+           PERFORM UNTIL F1EOF = 'Y' OR F1TrailerSeen = 'Y'
+               READ File1
+                   AT END MOVE 'Y' TO F1EOF
+               END-READ
+               IF F1EOF = 'N'
+                   EVALUATE TRUE
+                       WHEN F1IsDetail
+                           PERFORM ApplyFile1DetailRecord
+                       WHEN F1IsTrailer
+                           MOVE 'Y' TO F1TrailerSeen
+                           IF F1TrlRecCount NOT = File1Count
+                               DISPLAY "WARNING: student1.dat trailer "
+                                   "count " F1TrlRecCount
+                                   " does not match " File1Count
+                                   " detail records read"
+                           END-IF
+                       WHEN OTHER
+                           DISPLAY "WARNING: unexpected record type "
+                               "in student1.dat - skipped"
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+           CLOSE File1.
+           CLOSE File1Detail.
+       ApplyFile1DetailRecord.
+           MOVE F1DetailID TO IDNum.
+           MOVE F1DetailName TO StudName.
+           MOVE F1DetailScore TO StudScore.
+           MOVE F1DetailGPA TO StudGPA.
+           WRITE StudData.
+           ADD 1 TO File1Count.
+       ExtractFile2Detail.
+           MOVE 'N' TO F2EOF.
+           MOVE 'N' TO F2TrailerSeen.
+           MOVE 0 TO File2Count.
+           OPEN INPUT File2.
+           OPEN OUTPUT File2Detail.
+           READ File2
+               AT END MOVE 'Y' TO F2EOF
+           END-READ.
+           IF F2EOF = 'N'
+               IF F2IsHeader
+                   DISPLAY "File2 Header - Run Date: " F2HdrRunDate
+                       " Source: " F2HdrSourceSys
+               ELSE
+                   DISPLAY "WARNING: student2.dat missing header record"
+                   PERFORM ApplyFile2DetailRecord
+               END-IF
+           END-IF.
+           PERFORM UNTIL F2EOF = 'Y' OR F2TrailerSeen = 'Y'
+               READ File2
+                   AT END MOVE 'Y' TO F2EOF
+               END-READ
+               IF F2EOF = 'N'
+                   EVALUATE TRUE
+                       WHEN F2IsDetail
+                           PERFORM ApplyFile2DetailRecord
+                       WHEN F2IsTrailer
+                           MOVE 'Y' TO F2TrailerSeen
+                           IF F2TrlRecCount NOT = File2Count
+                               DISPLAY "WARNING: student2.dat trailer "
+                                   "count " F2TrlRecCount
+                                   " does not match " File2Count
+                                   " detail records read"
+                           END-IF
+                       WHEN OTHER
+                           DISPLAY "WARNING: unexpected record type "
+                               "in student2.dat - skipped"
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+           CLOSE File2.
+           CLOSE File2Detail.
+       ApplyFile2DetailRecord.
+           MOVE F2DetailID TO IDNum2.
+           MOVE F2DetailName TO StudName2.
+           MOVE F2DetailScore TO StudScore2.
+           MOVE F2DetailGPA TO StudGPA2.
+           WRITE StudData2.
+           ADD 1 TO File2Count.
+       RunSortPhase.
+           EVALUATE TRUE
+               WHEN CtlKeyIsName AND CtlDirDescending
+                   SORT WorkFile1
+                          ON DESCENDING KEY SStudName OF SStudData
+                          USING File1Detail
+                          GIVING SortedFile
+               WHEN CtlKeyIsName
+                   SORT WorkFile1
+                          ON ASCENDING KEY SStudName OF SStudData
+                          USING File1Detail
+                          GIVING SortedFile
+               WHEN CtlDirDescending
+                   SORT WorkFile1
+                          ON DESCENDING KEY SIDNum OF SStudData
+                          USING File1Detail
+                          GIVING SortedFile
+               WHEN OTHER
+                   SORT WorkFile1
+                          ON ASCENDING KEY SIDNum OF SStudData
+                          USING File1Detail
+                          GIVING SortedFile
+           END-EVALUATE.
+           EVALUATE TRUE
+               WHEN CtlKeyIsName AND CtlDirDescending
+                   SORT WorkFile2
+                          ON DESCENDING KEY SStudName OF SStudData2
+                          USING File2Detail
+                          GIVING SortedFile2
+               WHEN CtlKeyIsName
+                   SORT WorkFile2
+                          ON ASCENDING KEY SStudName OF SStudData2
+                          USING File2Detail
+                          GIVING SortedFile2
+               WHEN CtlDirDescending
+                   SORT WorkFile2
+                          ON DESCENDING KEY SIDNum OF SStudData2
+                          USING File2Detail
+                          GIVING SortedFile2
+               WHEN OTHER
+                   SORT WorkFile2
+                          ON ASCENDING KEY SIDNum OF SStudData2
+                          USING File2Detail
+                          GIVING SortedFile2
+           END-EVALUATE.
+       RunMergePhase.
+           EVALUATE TRUE
+               WHEN CtlKeyIsName AND CtlDirDescending
+                   MERGE WorkFile2
+                          ON DESCENDING KEY SStudName OF SStudData
+                          USING SortedFile, SortedFile2
+                          OUTPUT PROCEDURE IS WriteMergedFile
+               WHEN CtlKeyIsName
+                   MERGE WorkFile2
+                          ON ASCENDING KEY SStudName OF SStudData
+                          USING SortedFile, SortedFile2
+                          OUTPUT PROCEDURE IS WriteMergedFile
+               WHEN CtlDirDescending
+                   MERGE WorkFile2
+                          ON DESCENDING KEY SIDNum OF SStudData
+                          USING SortedFile, SortedFile2
+                          OUTPUT PROCEDURE IS WriteMergedFile
+               WHEN OTHER
+                   MERGE WorkFile2
+                          ON ASCENDING KEY SIDNum OF SStudData
+                          USING SortedFile, SortedFile2
+                          OUTPUT PROCEDURE IS WriteMergedFile
+           END-EVALUATE.
+       ReadSortControl.
+           MOVE 1 TO CtlSortKey.
+           MOVE 'A' TO CtlSortDir.
+           OPEN INPUT ControlFile.
+           READ ControlFile
+               AT END CONTINUE
+           END-READ.
+           CLOSE ControlFile.
+       CheckRestartPoint.
+           MOVE 'N' TO CheckpointFound.
+           OPEN INPUT CheckpointFile.
+           IF CkptStatus = "00"
+               READ CheckpointFile
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CheckpointRecord(1:13) = "SORT-COMPLETE"
+                           MOVE 'Y' TO CheckpointFound
+                       END-IF
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+       WriteCheckpoint.
+           OPEN OUTPUT CheckpointFile.
+           MOVE "SORT-COMPLETE" TO CheckpointRecord.
+           WRITE CheckpointRecord.
+           CLOSE CheckpointFile.
+       ClearCheckpoint.
+           OPEN OUTPUT CheckpointFile.
+           CLOSE CheckpointFile.
+       WriteMergedFile.
+           OPEN OUTPUT NewFile.
+           OPEN OUTPUT DupLogFile.
+           MOVE 0 TO SeenIDCount.
+           PERFORM UNTIL MergeEOF = 'Y'
+               RETURN WorkFile2
+                   AT END MOVE 'Y' TO MergeEOF
+               END-RETURN
+               IF MergeEOF = 'N'
+                   PERFORM CheckDuplicateID
+                   MOVE WIDNum2 TO NIDNum
+                   MOVE WStudName2 TO NStudName
+                   MOVE WStudScore2 TO NStudScore
+                   MOVE WStudGPA2 TO NStudGPA
+                   WRITE NStudData
+                   ADD 1 TO MergedCount
+                   IF SeenIDCount < 20
+                       ADD 1 TO SeenIDCount
+                       MOVE WIDNum2 TO SeenID(SeenIDCount)
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CLOSE NewFile.
+           CLOSE DupLogFile.
+       CheckDuplicateID.
+           MOVE 'N' TO DupIDSeenFlag.
+           PERFORM VARYING SeenIDX FROM 1 BY 1
+                   UNTIL SeenIDX > SeenIDCount
+               IF SeenID(SeenIDX) = WIDNum2
+                   MOVE 'Y' TO DupIDSeenFlag
+               END-IF
+           END-PERFORM.
+           IF DupIDSeenFlag = 'Y'
+               STRING "Duplicate IDNum across student files: "
+                   WIDNum2 DELIMITED BY SIZE
+                   INTO DupLogRecord
+               WRITE DupLogRecord
+               MOVE SPACES TO DupLogRecord
+           END-IF.
